@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMRANK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMTXN-FILE
+           ASSIGN TO "SELDATA/COMMTXN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS COMMTXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMTXN-FILE.
+       01  COMMTXN-REC.
+           05 COMMTXN-SNUM PIC 9(14).
+           05 COMMTXN-FILLER-1 PIC X(1).
+           05 COMMTXN-SNAME PIC X(20).
+           05 COMMTXN-FILLER-2 PIC X(1).
+           05 COMMTXN-TS PIC S9(19)V99.
+           05 COMMTXN-FILLER-3 PIC X(1).
+           05 COMMTXN-COMMISSION PIC S9(19)V99.
+           05 COMMTXN-FILLER-4 PIC X(1).
+           05 COMMTXN-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  COMMTXN-STATUS PIC XX.
+       01  WS-EOF PIC X VALUE 'N'.
+
+       01  WS-SM-COUNT PIC 9(3) VALUE 0.
+       01  WS-SM-TABLE.
+           05 WS-SM-ENTRY OCCURS 100 TIMES.
+               10 WS-SM-SNUM PIC 9(14).
+               10 WS-SM-SNAME PIC X(20).
+               10 WS-SM-SALES PIC S9(19)V99 VALUE 0.
+               10 WS-SM-COMM PIC S9(19)V99 VALUE 0.
+       01  WS-IDX PIC 9(3).
+       01  WS-FOUND PIC X.
+
+       01  WS-SWAP-FLAG PIC X.
+       01  WS-SAVE-ENTRY.
+           05 WS-SAVE-SNUM PIC 9(14).
+           05 WS-SAVE-SNAME PIC X(20).
+           05 WS-SAVE-SALES PIC S9(19)V99.
+           05 WS-SAVE-COMM PIC S9(19)V99.
+
+       01  OUT-RANK PIC Z9.
+       01  OUT-SNUM PIC Z(13)9.
+       01  OUT-SALES PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  OUT-COMM PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+           DISPLAY "TOP-PERFORMER COMMISSION RANKING".
+           DISPLAY "=================================".
+
+           OPEN INPUT COMMTXN-FILE.
+           IF COMMTXN-STATUS NOT = "00"
+               DISPLAY "NO COMMISSION TRANSACTIONS ON FILE YET."
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ COMMTXN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM ACCUMULATE-SALESMAN
+               END-READ
+           END-PERFORM.
+           CLOSE COMMTXN-FILE.
+
+           PERFORM RANK-BY-COMMISSION.
+
+           DISPLAY "RANK  SNUM             NAME            "
+               "TOTAL SALES   TOTAL COMMISSION".
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SM-COUNT
+               MOVE WS-IDX TO OUT-RANK
+               MOVE WS-SM-SNUM (WS-IDX) TO OUT-SNUM
+               MOVE WS-SM-SALES (WS-IDX) TO OUT-SALES
+               MOVE WS-SM-COMM (WS-IDX) TO OUT-COMM
+               DISPLAY OUT-RANK "  " OUT-SNUM "  "
+                   WS-SM-SNAME (WS-IDX) "  " OUT-SALES
+                   "  " OUT-COMM
+           END-PERFORM.
+           STOP RUN.
+
+       ACCUMULATE-SALESMAN.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-SM-COUNT
+               IF WS-SM-SNUM (WS-IDX) = COMMTXN-SNUM
+                   MOVE 'Y' TO WS-FOUND
+                   ADD COMMTXN-TS TO WS-SM-SALES (WS-IDX)
+                   ADD COMMTXN-COMMISSION TO WS-SM-COMM (WS-IDX)
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               ADD 1 TO WS-SM-COUNT
+               MOVE COMMTXN-SNUM TO WS-SM-SNUM (WS-SM-COUNT)
+               MOVE COMMTXN-SNAME TO WS-SM-SNAME (WS-SM-COUNT)
+               MOVE COMMTXN-TS TO WS-SM-SALES (WS-SM-COUNT)
+               MOVE COMMTXN-COMMISSION TO WS-SM-COMM (WS-SM-COUNT)
+           END-IF.
+
+       RANK-BY-COMMISSION.
+           MOVE 'Y' TO WS-SWAP-FLAG.
+           PERFORM UNTIL WS-SWAP-FLAG = 'N'
+               MOVE 'N' TO WS-SWAP-FLAG
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-SM-COUNT - 1
+                   IF WS-SM-COMM (WS-IDX) < WS-SM-COMM (WS-IDX + 1)
+                       MOVE WS-SM-ENTRY (WS-IDX) TO WS-SAVE-ENTRY
+                       MOVE WS-SM-ENTRY (WS-IDX + 1) TO
+                           WS-SM-ENTRY (WS-IDX)
+                       MOVE WS-SAVE-ENTRY TO WS-SM-ENTRY (WS-IDX + 1)
+                       MOVE 'Y' TO WS-SWAP-FLAG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
