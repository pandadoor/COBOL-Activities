@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMMROLLUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMMTXN-FILE
+           ASSIGN TO "SELDATA/COMMTXN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS COMMTXN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMMTXN-FILE.
+       01  COMMTXN-REC.
+           05 COMMTXN-SNUM PIC 9(14).
+           05 COMMTXN-FILLER-1 PIC X(1).
+           05 COMMTXN-SNAME PIC X(20).
+           05 COMMTXN-FILLER-2 PIC X(1).
+           05 COMMTXN-TS PIC S9(19)V99.
+           05 COMMTXN-FILLER-3 PIC X(1).
+           05 COMMTXN-COMMISSION PIC S9(19)V99.
+           05 COMMTXN-FILLER-4 PIC X(1).
+           05 COMMTXN-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  COMMTXN-STATUS PIC XX.
+       01  WS-EOF PIC X VALUE 'N'.
+
+       01  WS-MONTH-COUNT PIC 9(3) VALUE 0.
+       01  WS-MONTH-TABLE.
+           05 WS-MONTH-ENTRY OCCURS 100 TIMES.
+               10 WS-MONTH-KEY PIC X(6).
+               10 WS-MONTH-SALES PIC S9(19)V99 VALUE 0.
+               10 WS-MONTH-COMM PIC S9(19)V99 VALUE 0.
+               10 WS-MONTH-TXNS PIC 9(5) VALUE 0.
+       01  WS-IDX PIC 9(3).
+       01  WS-FOUND PIC X.
+
+       01  OUT-MONTH PIC X(6).
+       01  OUT-TXNS PIC ZZZZ9.
+       01  OUT-SALES PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  OUT-COMM PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-GRAND-SALES PIC S9(19)V99 VALUE 0.
+       01  WS-GRAND-COMM PIC S9(19)V99 VALUE 0.
+       01  WS-GRAND-TXNS PIC 9(7) VALUE 0.
+
+       01  WS-RPT-FUNCTION PIC X(1).
+       01  WS-RPT-TITLE PIC X(40) VALUE
+           "MONTHLY COMMISSION ROLL-UP REPORT".
+       01  WS-RPT-COLHDR PIC X(80) VALUE
+           "MONTH    TXNS   TOTAL SALES   TOTAL COMMISSION".
+       01  WS-RPT-LPP PIC 9(3) VALUE 20.
+       01  WS-ROLLUP-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01  LK-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           PERFORM ROLLUP-MAIN.
+           GOBACK.
+
+       ENTRY "COMMROLLUP-BATCH" USING LK-STATUS.
+           PERFORM ROLLUP-MAIN.
+           MOVE WS-ROLLUP-STATUS TO LK-STATUS.
+           GOBACK.
+
+       ROLLUP-MAIN.
+           MOVE "OK" TO WS-ROLLUP-STATUS.
+           OPEN INPUT COMMTXN-FILE.
+           IF COMMTXN-STATUS NOT = "00"
+               DISPLAY "NO COMMISSION TRANSACTIONS ON FILE YET."
+               MOVE "NA" TO WS-ROLLUP-STATUS
+           ELSE
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ COMMTXN-FILE
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           PERFORM ACCUMULATE-MONTH
+                   END-READ
+               END-PERFORM
+               CLOSE COMMTXN-FILE
+
+               MOVE 'I' TO WS-RPT-FUNCTION
+               CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+                   WS-RPT-COLHDR WS-RPT-LPP
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MONTH-COUNT
+                   MOVE WS-MONTH-KEY (WS-IDX) TO OUT-MONTH
+                   MOVE WS-MONTH-TXNS (WS-IDX) TO OUT-TXNS
+                   MOVE WS-MONTH-SALES (WS-IDX) TO OUT-SALES
+                   MOVE WS-MONTH-COMM (WS-IDX) TO OUT-COMM
+                   MOVE 'L' TO WS-RPT-FUNCTION
+                   CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+                       WS-RPT-COLHDR WS-RPT-LPP
+                   DISPLAY OUT-MONTH "  " OUT-TXNS "  " OUT-SALES
+                       "  " OUT-COMM
+                   ADD WS-MONTH-SALES (WS-IDX) TO WS-GRAND-SALES
+                   ADD WS-MONTH-COMM (WS-IDX) TO WS-GRAND-COMM
+                   ADD WS-MONTH-TXNS (WS-IDX) TO WS-GRAND-TXNS
+               END-PERFORM
+
+               MOVE WS-GRAND-TXNS TO OUT-TXNS
+               MOVE WS-GRAND-SALES TO OUT-SALES
+               MOVE WS-GRAND-COMM TO OUT-COMM
+               DISPLAY "-------------------------------------------"
+               DISPLAY "GRAND TOTAL " OUT-TXNS "  " OUT-SALES
+                   "  " OUT-COMM
+           END-IF.
+
+       ACCUMULATE-MONTH.
+           MOVE 'N' TO WS-FOUND.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+               UNTIL WS-IDX > WS-MONTH-COUNT
+               IF WS-MONTH-KEY (WS-IDX) = COMMTXN-DATE (1:6)
+                   MOVE 'Y' TO WS-FOUND
+                   ADD COMMTXN-TS TO WS-MONTH-SALES (WS-IDX)
+                   ADD COMMTXN-COMMISSION TO WS-MONTH-COMM (WS-IDX)
+                   ADD 1 TO WS-MONTH-TXNS (WS-IDX)
+               END-IF
+           END-PERFORM.
+           IF WS-FOUND = 'N'
+               ADD 1 TO WS-MONTH-COUNT
+               MOVE COMMTXN-DATE (1:6) TO WS-MONTH-KEY (WS-MONTH-COUNT)
+               MOVE COMMTXN-TS TO WS-MONTH-SALES (WS-MONTH-COUNT)
+               MOVE COMMTXN-COMMISSION TO WS-MONTH-COMM (WS-MONTH-COUNT)
+               MOVE 1 TO WS-MONTH-TXNS (WS-MONTH-COUNT)
+           END-IF.
