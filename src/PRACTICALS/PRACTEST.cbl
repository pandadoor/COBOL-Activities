@@ -20,24 +20,41 @@
            05 D-YEAR PIC -Z(6).
     
        WORKING-STORAGE SECTION.
-       01  COUNTER PIC s9(4) VALUE 4.
        01  YEAR PIC s9(6).
+       01  WS-MODE PIC X VALUE 'S'.
+       01  WS-START-YEAR PIC s9(6).
+       01  WS-END-YEAR PIC s9(6).
+       01  WS-IS-LEAP PIC X.
+       01  WS-LEAP-COUNT PIC 9(5) VALUE 0.
+       01  WS-YEAR-COUNT PIC 9(5) VALUE 0.
 
        PROCEDURE DIVISION.
            CALL "SYSTEM" USING "clear".
+
+           DISPLAY "(S)ingle year or (R)ange summary: " WITH
+               NO ADVANCING.
+           ACCEPT WS-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+           IF WS-MODE = 'R'
+               PERFORM RANGE-SUMMARY
+           ELSE
+               PERFORM SINGLE-YEAR-CHECK
+           END-IF.
+
+           STOP RUN.
+
+       SINGLE-YEAR-CHECK.
            OPEN EXTEND LEAPYEAR-F.
-               
            DISPLAY "Enter a year: " WITH NO ADVANCING.
            ACCEPT YEAR.
 
-           PERFORM UNTIL COUNTER >= YEAR 
-               ADD 4 TO COUNTER
-           END-PERFORM.
+           PERFORM CHECK-LEAP-YEAR.
 
-           IF COUNTER = YEAR
+           IF WS-IS-LEAP = 'Y'
                DISPLAY "A LEAPYEAR"
                MOVE "A LEAPYEAR: " TO RESULT
-           ELSE 
+           ELSE
                DISPLAY "NOT A LEAPYEAR"
                MOVE "NOT A LEAPYEAR: " TO RESULT
            END-IF.
@@ -45,4 +62,47 @@
            MOVE YEAR TO D-YEAR.
            WRITE LEAPYEAR-REC.
            CLOSE LEAPYEAR-F.
-       STOP RUN.
+
+       RANGE-SUMMARY.
+           DISPLAY "Enter start year: " WITH NO ADVANCING.
+           ACCEPT WS-START-YEAR.
+           DISPLAY "Enter end year: " WITH NO ADVANCING.
+           ACCEPT WS-END-YEAR.
+
+           OPEN EXTEND LEAPYEAR-F.
+           MOVE 0 TO WS-LEAP-COUNT.
+           MOVE 0 TO WS-YEAR-COUNT.
+
+           PERFORM VARYING YEAR FROM WS-START-YEAR BY 1
+               UNTIL YEAR > WS-END-YEAR
+               PERFORM CHECK-LEAP-YEAR
+               ADD 1 TO WS-YEAR-COUNT
+               IF WS-IS-LEAP = 'Y'
+                   ADD 1 TO WS-LEAP-COUNT
+                   MOVE "A LEAPYEAR: " TO RESULT
+               ELSE
+                   MOVE "NOT A LEAPYEAR: " TO RESULT
+               END-IF
+               MOVE YEAR TO D-YEAR
+               WRITE LEAPYEAR-REC
+               DISPLAY FUNCTION TRIM(RESULT) YEAR
+           END-PERFORM.
+
+           CLOSE LEAPYEAR-F.
+
+           DISPLAY "YEARS CHECKED: " WS-YEAR-COUNT.
+           DISPLAY "LEAP YEARS FOUND: " WS-LEAP-COUNT.
+
+       CHECK-LEAP-YEAR.
+           MOVE 'N' TO WS-IS-LEAP.
+           IF FUNCTION MOD(YEAR, 400) = 0
+               MOVE 'Y' TO WS-IS-LEAP
+           ELSE
+               IF FUNCTION MOD(YEAR, 100) = 0
+                   MOVE 'N' TO WS-IS-LEAP
+               ELSE
+                   IF FUNCTION MOD(YEAR, 4) = 0
+                       MOVE 'Y' TO WS-IS-LEAP
+                   END-IF
+               END-IF
+           END-IF.
