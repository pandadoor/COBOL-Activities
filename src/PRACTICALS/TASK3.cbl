@@ -1,18 +1,46 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TASK3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BMI-FILE
+           ASSIGN TO "PRACTICALS/BMITRACK.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BMI-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BMI-FILE.
+       01  BMI-REC.
+           05 BMI-EMP-ID PIC 9(8).
+           05 BMI-FILLER-1 PIC X(1).
+           05 BMI-WEIGHT PIC ZZZ.9.
+           05 BMI-FILLER-2 PIC X(1).
+           05 BMI-HEIGHT PIC Z.999.
+           05 BMI-FILLER-3 PIC X(1).
+           05 BMI-VALUE PIC ZZZ.99.
+           05 BMI-FILLER-4 PIC X(1).
+           05 BMI-CLASS PIC X(15).
+           05 BMI-FILLER-5 PIC X(1).
+           05 BMI-DATE PIC 9(8).
+
        WORKING-STORAGE SECTION.
+       01  emp-id PIC 9(8).
        01  weight_in PIC 999V9.
        01  height_in PIC 9V999.
-       
+
        01  weight_out PIC 999V9.
        01  height_out PIC 9V999.
        01  bmi PIC ZZZ.99.
 
+       01  bmi-classification PIC X(15).
+       01  BMI-STATUS PIC XX.
+
        PROCEDURE DIVISION.
+           DISPLAY "Enter Employee ID          = ".
+           ACCEPT emp-id.
            DISPLAY "Enter Weight in kilograms  = ".
            ACCEPT weight_in.
-           DISPLAY "Enter Height in meters     = ". 
+           DISPLAY "Enter Height in meters     = ".
            ACCEPT height_in.
 
            COMPUTE bmi = weight_in / (height_in * height_in).
@@ -20,7 +48,38 @@
            MOVE weight_in TO weight_out.
            MOVE height_in TO height_out.
 
+           EVALUATE TRUE
+               WHEN bmi < 18.5
+                   MOVE "UNDERWEIGHT" TO bmi-classification
+               WHEN bmi < 25.0
+                   MOVE "NORMAL" TO bmi-classification
+               WHEN bmi < 30.0
+                   MOVE "OVERWEIGHT" TO bmi-classification
+               WHEN OTHER
+                   MOVE "OBESE" TO bmi-classification
+           END-EVALUATE.
+
            DISPLAY "Enter Weight in kilograms  = " weight_out " kg".
            DISPLAY "Enter Height in meters     = " height_out " m".
            DISPLAY "Your BMI is                = " bmi.
+           DISPLAY "Classification             = "
+               FUNCTION TRIM(bmi-classification).
+
+           PERFORM LOG-BMI-RECORD.
+
            STOP RUN.
+
+       LOG-BMI-RECORD.
+           MOVE emp-id TO BMI-EMP-ID.
+           MOVE weight_in TO BMI-WEIGHT.
+           MOVE height_in TO BMI-HEIGHT.
+           MOVE bmi TO BMI-VALUE.
+           MOVE bmi-classification TO BMI-CLASS.
+           ACCEPT BMI-DATE FROM DATE YYYYMMDD.
+
+           OPEN EXTEND BMI-FILE.
+           IF BMI-STATUS = "05" OR BMI-STATUS = "35"
+               OPEN OUTPUT BMI-FILE
+           END-IF.
+           WRITE BMI-REC.
+           CLOSE BMI-FILE.
