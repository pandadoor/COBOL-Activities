@@ -5,29 +5,148 @@
        FILE-CONTROL.
        SELECT WS-EMPLOYEES-FILE
            ASSIGN TO "PRACTICALS/QUIZLAB3.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS WS-FILE-STATUS.
+       SELECT WS-RATES-FILE
+           ASSIGN TO "PRACTICALS/PAYRATES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RATES-STATUS.
+       SELECT WS-ACH-FILE
+           ASSIGN TO "PRACTICALS/ACHEXPORT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ACH-STATUS.
+       SELECT WS-REJECT-FILE
+           ASSIGN TO "PRACTICALS/REJECTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REJECT-STATUS.
+       SELECT WS-AUDIT-FILE
+           ASSIGN TO "PRACTICALS/AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+       SELECT WS-HISTORY-FILE
+           ASSIGN TO "PRACTICALS/PAYHIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HISTORY-STATUS.
+       SELECT WS-PAYCAL-FILE
+           ASSIGN TO "PRACTICALS/PAYCAL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYCAL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  WS-EMPLOYEES-FILE.
        01  WS-EMPLOYEES-REC.
            05 EMP-ID PIC X(8).
-           05 WS-FILLER PIC X(2).
+           05 WS-STATUS PIC X(1).
            05 WS-EMPLOYEE-NAME PIC X(15).
-           05 WS-FILLER PIC X(2).
-           05 WS-NO-OF-HOURS PIC X(15).
-           05 WS-FILLER PIC X(2).
-           05 WS-RATE-PER-HOUR PIC X(15).
-           05 WS-FILLER PIC X(2).
+           05 WS-NO-OF-HOURS PIC S9(5)V99.
+           05 WS-RATE-PER-HOUR PIC S9(5)V99.
+           05 WS-BASIC-PAY PIC S9(7)V99.
+           05 WS-OVERTIME-PAY PIC S9(7)V99.
+           05 WS-TOTAL-PAY PIC S9(7)V99.
+           05 WS-TAX-AMOUNT PIC S9(7)V99.
+           05 WS-NET-PAY PIC S9(7)V99.
+           05 WS-YTD-GROSS PIC S9(9)V99.
+           05 WS-YTD-OVERTIME PIC S9(9)V99.
+           05 WS-YTD-TAX PIC S9(9)V99.
+           05 WS-PAY-PERIOD PIC X(6).
+           05 WS-PAY-DATE PIC 9(8).
 
-           05 WS-BASIC-PAY PIC X(15).
-           05 WS-FILLER PIC X(2).
-           05 WS-TOTAL-PAY PIC X(15).
-           05 WS-FILLER PIC X(2).
-           05 WS-OVERTIME-PAY PIC X(15).
+       FD  WS-RATES-FILE.
+       01  WS-RATES-REC.
+           05 RATES-OT-THRESHOLD PIC 9(3).
+           05 RATES-FILLER PIC X(1).
+           05 RATES-OT-MULTIPLIER PIC 9V99.
 
+       FD  WS-ACH-FILE.
+       01  WS-ACH-REC.
+           05 ACH-EMP-ID PIC X(8).
+           05 ACH-FILLER-1 PIC X(1).
+           05 ACH-NET-PAY PIC 9(7)V99.
+           05 ACH-FILLER-2 PIC X(1).
+           05 ACH-PAY-DATE PIC 9(8).
+
+       FD  WS-REJECT-FILE.
+       01  WS-REJECT-REC.
+           05 REJECT-EMP-ID PIC X(8).
+           05 REJECT-FILLER PIC X(1).
+           05 REJECT-FIELD PIC X(15).
+           05 REJECT-REASON PIC X(40).
+
+       FD  WS-AUDIT-FILE.
+       01  WS-AUDIT-REC.
+           05 AUDIT-EMP-ID PIC X(8).
+           05 AUDIT-FILLER-1 PIC X(1).
+           05 AUDIT-ACTION PIC X(6).
+           05 AUDIT-FILLER-2 PIC X(1).
+           05 AUDIT-OLD-VALUE PIC Z(6)9.99-.
+           05 AUDIT-FILLER-3 PIC X(1).
+           05 AUDIT-NEW-VALUE PIC Z(6)9.99-.
+           05 AUDIT-FILLER-4 PIC X(1).
+           05 AUDIT-TIMESTAMP PIC 9(8).
+
+       FD  WS-HISTORY-FILE.
+       01  WS-HISTORY-REC.
+           05 HIST-EMP-ID PIC X(8).
+           05 HIST-FILLER-1 PIC X(1).
+           05 HIST-PAY-PERIOD PIC X(6).
+           05 HIST-FILLER-2 PIC X(1).
+           05 HIST-PAY-DATE PIC 9(8).
+           05 HIST-FILLER-3 PIC X(1).
+           05 HIST-BASIC-PAY PIC S9(7)V99.
+           05 HIST-OVERTIME-PAY PIC S9(7)V99.
+           05 HIST-TOTAL-PAY PIC S9(7)V99.
+           05 HIST-TAX-AMOUNT PIC S9(7)V99.
+           05 HIST-NET-PAY PIC S9(7)V99.
+
+       FD  WS-PAYCAL-FILE.
+       01  WS-PAYCAL-REC.
+           05 CAL-YEAR PIC 9(4).
+           05 CAL-FILLER-1 PIC X(1).
+           05 CAL-PERIOD PIC 9(2).
+           05 CAL-FILLER-2 PIC X(1).
+           05 CAL-START-DATE PIC 9(8).
+           05 CAL-FILLER-3 PIC X(1).
+           05 CAL-END-DATE PIC 9(8).
+           05 CAL-FILLER-4 PIC X(1).
+           05 CAL-PAY-DATE PIC 9(8).
 
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS PIC XX.
+       01  WS-RATES-STATUS PIC XX.
+       01  WS-ACH-STATUS PIC XX.
+       01  WS-REJECT-STATUS PIC XX.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-HISTORY-STATUS PIC XX.
+       01  PAY-PERIOD PIC X(6).
+       01  PAY-DATE PIC 9(8).
+       01  WS-PAYCAL-STATUS PIC XX.
+       01  WS-CAL-FOUND PIC X.
+       01  WS-CAL-PERIOD-OUT PIC 99.
+       01  SEARCH-CHOICE PIC 9(1).
+       01  SEARCH-NAME PIC X(15).
+       01  SEARCH-NAME-LEN PIC 9(2).
+       01  SEARCH-HITS PIC 9(5) VALUE 0.
+       01  WS-YE-COUNT PIC 9(5) VALUE 0.
+       01  WS-YE-TOTAL-GROSS PIC S9(9)V99 VALUE 0.
+       01  WS-YE-TOTAL-OT PIC S9(9)V99 VALUE 0.
+       01  WS-YE-TOTAL-TAX PIC S9(9)V99 VALUE 0.
+       01  OUT-YTD PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-MAX-HOURS PIC 9(3) VALUE 168.
+       01  WS-VALID-ENTRY PIC X VALUE 'Y'.
+       01  WS-OT-THRESHOLD PIC 9(3) VALUE 40.
+       01  WS-OT-MULTIPLIER PIC 9V99 VALUE 1.50.
+       01  WS-TODAY-DATE PIC 9(8).
+       01  WS-ACH-COUNT PIC 9(5) VALUE 0.
+       01  OUT-ACH-COUNT PIC ZZZZ9.
+
+       01  OLD-TOTAL-PAY PIC S9(7)V99.
+       01  OLD-OVERTIME-PAY PIC S9(7)V99.
+       01  OLD-TAX-AMOUNT PIC S9(7)V99.
+       01  OLD-PAY-PERIOD PIC X(6).
+
        01  I-EMP-ID PIC 9(8).
        01  EMPLOYEE-NAME PIC X(15).
        01  NO-OF-HOURS PIC s9(15).
@@ -38,87 +157,271 @@
 
        01  BASIC-PAY PIC s9(15).
        01  TOTAL-PAY PIC s9(15).
+       01  TAX-AMOUNT PIC s9(15).
+       01  NET-PAY PIC s9(15).
+       01  WS-TAX-RATE PIC V99 VALUE .10.
 
        01  OUT-BP PIC ZZZ,ZZZ,ZZ9.99.
        01  OUT-TP PIC ZZZ,ZZZ,ZZ9.99.
        01  OUT-RPH PIC ZZZ,ZZZ,ZZ9.99.
        01  OUT-NOH PIC ZZZ,ZZZ,ZZ9.99.
        01  OUT-OTP PIC ZZZ,ZZZ,ZZ9.99.
+       01  OUT-TAX PIC ZZZ,ZZZ,ZZ9.99.
+       01  OUT-NET PIC ZZZ,ZZZ,ZZ9.99.
        01  OUT-ID PIC ZZZZZZZZ.
 
        01  CHOICE PIC 9(10).
        01  AGAIN PIC X(10).
        01  FOUND PIC XX.
+       01  WS-REACTIVATE PIC X VALUE 'N'.
+
+       01  EDIT-EMP-ID PIC X(8).
+       01  EDIT-FOUND PIC X VALUE 'N'.
+       01  EDIT-FIELD-CHOICE PIC 9(1).
+       01  EDIT-AGAIN PIC X(10).
+
+       01  WS-REG-COUNT PIC 9(5) VALUE 0.
+       01  WS-REG-TOTAL-BASIC PIC S9(9)V99 VALUE 0.
+       01  WS-REG-TOTAL-OT PIC S9(9)V99 VALUE 0.
+       01  WS-REG-TOTAL-GROSS PIC S9(9)V99 VALUE 0.
+       01  OUT-REG-COUNT PIC ZZZZ9.
+       01  OUT-REG-TOTAL PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-RPT-FUNCTION PIC X(1).
+       01  WS-RPT-TITLE PIC X(40).
+       01  WS-RPT-COLHDR PIC X(80).
+       01  WS-RPT-LPP PIC 9(3) VALUE 20.
+
+       01  EXC-LOG-PROGRAM-ID PIC X(10).
+       01  EXC-LOG-CONTEXT PIC X(20).
+       01  EXC-LOG-REASON PIC X(40).
+
+       LINKAGE SECTION.
+       01  LK-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           PERFORM MAIN-PARA.
+           GOBACK.
+
+       ENTRY "WEEKLYSALARY-BATCH" USING LK-STATUS.
+           PERFORM LOAD-RATES.
+           PERFORM PAYROLL-REGISTER-CORE.
+           MOVE "OK" TO LK-STATUS.
+           GOBACK.
+
        MAIN-PARA.
            CALL "SYSTEM" USING "clear".
            MOVE SPACES TO WS-EMPLOYEES-REC.
+           PERFORM LOAD-RATES.
 
            DISPLAY "MAIN MENU".
            DISPLAY "1 - ADD RECORD".
            DISPLAY "2 - DISPLAY RECORDS".
            DISPLAY "3 - EDIT RECORD".
            DISPLAY "4 - EXIT".
+           DISPLAY "5 - DELETE RECORD".
+           DISPLAY "6 - PAYROLL REGISTER REPORT".
+           DISPLAY "7 - DIRECT DEPOSIT EXPORT".
+           DISPLAY "8 - SEARCH RECORD".
+           DISPLAY "9 - YEAR-END SUMMARY REPORT".
            DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
            ACCEPT CHOICE.
 
            EVALUATE CHOICE
-            WHEN 1 
+            WHEN 1
                PERFORM ADD-RECORD
-            WHEN 2 
+            WHEN 2
                PERFORM DISPLAY-RECORDS
             WHEN 3
                PERFORM RECORD-EDIT
-            WHEN 4 
+            WHEN 4
                DISPLAY "TERMINATED..."
                STOP RUN
+            WHEN 5
+               PERFORM DELETE-RECORD
+            WHEN 6
+               PERFORM PAYROLL-REGISTER
+            WHEN 7
+               PERFORM DIRECT-DEPOSIT-EXPORT
+            WHEN 8
+               PERFORM SEARCH-RECORD
+            WHEN 9
+               PERFORM YEAR-END-SUMMARY
             WHEN OTHER
                PERFORM MAIN-PARA
            END-EVALUATE.
 
+       LOAD-RATES.
+           OPEN INPUT WS-RATES-FILE.
+           IF WS-RATES-STATUS = "00"
+               READ WS-RATES-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RATES-OT-THRESHOLD TO WS-OT-THRESHOLD
+                       MOVE RATES-OT-MULTIPLIER TO WS-OT-MULTIPLIER
+               END-READ
+               CLOSE WS-RATES-FILE
+           END-IF.
+
+       OPEN-FOR-UPDATE.
+           OPEN I-O WS-EMPLOYEES-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT WS-EMPLOYEES-FILE
+               CLOSE WS-EMPLOYEES-FILE
+               OPEN I-O WS-EMPLOYEES-FILE
+           END-IF.
+
+       LOOKUP-PAY-PERIOD.
+           MOVE 'N' TO WS-CAL-FOUND.
+           OPEN INPUT WS-PAYCAL-FILE.
+           IF WS-PAYCAL-STATUS = "00"
+               PERFORM UNTIL WS-PAYCAL-STATUS NOT = "00"
+                   OR WS-CAL-FOUND = 'Y'
+                   READ WS-PAYCAL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF PAY-DATE >= CAL-START-DATE
+                               AND PAY-DATE <= CAL-END-DATE
+                               MOVE 'Y' TO WS-CAL-FOUND
+                               MOVE CAL-PERIOD TO WS-CAL-PERIOD-OUT
+                               STRING CAL-YEAR DELIMITED BY SIZE
+                                   WS-CAL-PERIOD-OUT DELIMITED BY SIZE
+                                   INTO PAY-PERIOD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE WS-PAYCAL-FILE
+           END-IF.
+
        ADD-RECORD.
-           OPEN EXTEND WS-EMPLOYEES-FILE.
+           PERFORM OPEN-FOR-UPDATE.
+
+           MOVE 'N' TO FOUND.
+           MOVE 'N' TO WS-REACTIVATE.
+           PERFORM UNTIL FOUND = 'Y'
+               DISPLAY "EMPLOYEE ID: " WITH NO ADVANCING
+               ACCEPT EMP-ID
+               READ WS-EMPLOYEES-FILE
+                   INVALID KEY
+                       MOVE 'Y' TO FOUND
+                   NOT INVALID KEY
+                       IF WS-STATUS = 'I'
+                           MOVE 'Y' TO FOUND
+                           MOVE 'Y' TO WS-REACTIVATE
+                       ELSE
+                           DISPLAY "ERROR: EMPLOYEE ID " EMP-ID
+                               " ALREADY EXISTS. ENTER A DIFFERENT ID."
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-           DISPLAY "EMPLOYEE ID: " WITH NO ADVANCING.
-           ACCEPT EMP-ID.
            DISPLAY "EMPLOYEE NAME: " WITH NO ADVANCING.
            ACCEPT EMPLOYEE-NAME.
-           DISPLAY "NUMBER OF HOURS WORK: " WITH NO ADVANCING.
-           ACCEPT NO-OF-HOURS.
-           DISPLAY "RATE PER HOUR: " WITH NO ADVANCING.
-           ACCEPT RATE-PER-HOUR.
+           ACCEPT PAY-DATE FROM DATE YYYYMMDD.
+           PERFORM LOOKUP-PAY-PERIOD.
+           IF WS-CAL-FOUND = 'N'
+               DISPLAY "PAY PERIOD (YYYYMM): " WITH NO ADVANCING
+               ACCEPT PAY-PERIOD
+           END-IF.
+
+           MOVE 'N' TO WS-VALID-ENTRY.
+           PERFORM UNTIL WS-VALID-ENTRY = 'Y'
+               DISPLAY "NUMBER OF HOURS WORK: " WITH NO ADVANCING
+               ACCEPT NO-OF-HOURS
+               DISPLAY "RATE PER HOUR: " WITH NO ADVANCING
+               ACCEPT RATE-PER-HOUR
+               MOVE 'Y' TO WS-VALID-ENTRY
+               EVALUATE TRUE
+                   WHEN NO-OF-HOURS < 0
+                       MOVE 'N' TO WS-VALID-ENTRY
+                       PERFORM LOG-REJECT-HOURS-NEG
+                   WHEN NO-OF-HOURS > WS-MAX-HOURS
+                       MOVE 'N' TO WS-VALID-ENTRY
+                       PERFORM LOG-REJECT-HOURS-MAX
+               END-EVALUATE
+               IF RATE-PER-HOUR <= 0
+                   MOVE 'N' TO WS-VALID-ENTRY
+                   PERFORM LOG-REJECT-RATE-ZERO
+               END-IF
+               IF WS-VALID-ENTRY = 'N'
+                   DISPLAY "ENTRY REJECTED, PLEASE RE-ENTER."
+               END-IF
+           END-PERFORM.
 
            COMPUTE BASIC-PAY = NO-OF-HOURS * RATE-PER-HOUR
 
-           IF NO-OF-HOURS > 40
-             COMPUTE OVERTIME-HOURS = NO-OF-HOURS - 40
-             COMPUTE OVERTIME-PAY = OVERTIME-HOURS * RATE-PER-HOUR * 1.5
-             COMPUTE TOTAL-PAY = (40 * RATE-PER-HOUR) + OVERTIME-PAY
-           ELSE 
-               COMPUTE TOTAL-PAY = BASIC-PAY
+           IF NO-OF-HOURS > WS-OT-THRESHOLD
+             COMPUTE OVERTIME-HOURS = NO-OF-HOURS - WS-OT-THRESHOLD
+             COMPUTE OVERTIME-PAY =
+                 OVERTIME-HOURS * RATE-PER-HOUR * WS-OT-MULTIPLIER
+             COMPUTE TOTAL-PAY =
+                 (WS-OT-THRESHOLD * RATE-PER-HOUR) + OVERTIME-PAY
+           ELSE
+             MOVE ZERO TO OVERTIME-PAY
+             COMPUTE TOTAL-PAY = BASIC-PAY
            END-IF.
-           
+
+           COMPUTE TAX-AMOUNT = TOTAL-PAY * WS-TAX-RATE.
+           COMPUTE NET-PAY = TOTAL-PAY - TAX-AMOUNT.
+
            MOVE BASIC-PAY TO OUT-BP.
            MOVE TOTAL-PAY TO OUT-TP.
            MOVE RATE-PER-HOUR TO OUT-RPH.
            MOVE NO-OF-HOURS TO OUT-NOH.
            MOVE OVERTIME-PAY TO OUT-OTP.
-           
+           MOVE TAX-AMOUNT TO OUT-TAX.
+           MOVE NET-PAY TO OUT-NET.
+
            DISPLAY SPACES.
            DISPLAY SPACES.
            DISPLAY "BASIC PAY: " FUNCTION TRIM(OUT-BP).
-           DISPLAY "TOTAL PAY: " FUNCTION TRIM(OUT-TP).
+           DISPLAY "GROSS PAY: " FUNCTION TRIM(OUT-TP).
+           DISPLAY "TAX:       " FUNCTION TRIM(OUT-TAX).
+           DISPLAY "NET PAY:   " FUNCTION TRIM(OUT-NET).
 
-           MOVE EMP-ID TO EMP-ID.
+           MOVE 'A' TO WS-STATUS.
            MOVE EMPLOYEE-NAME TO WS-EMPLOYEE-NAME.
-           MOVE OUT-NOH TO WS-NO-OF-HOURS.
-           MOVE OUT-RPH TO WS-RATE-PER-HOUR.
-           MOVE OUT-BP TO WS-BASIC-PAY.
-           MOVE OUT-TP TO WS-TOTAL-PAY.
-           MOVE OUT-OTP TO WS-OVERTIME-PAY.
-          
-           WRITE WS-EMPLOYEES-REC.
+           MOVE NO-OF-HOURS TO WS-NO-OF-HOURS.
+           MOVE RATE-PER-HOUR TO WS-RATE-PER-HOUR.
+           MOVE BASIC-PAY TO WS-BASIC-PAY.
+           MOVE TOTAL-PAY TO WS-TOTAL-PAY.
+           MOVE OVERTIME-PAY TO WS-OVERTIME-PAY.
+           MOVE TAX-AMOUNT TO WS-TAX-AMOUNT.
+           MOVE NET-PAY TO WS-NET-PAY.
+           MOVE PAY-PERIOD TO WS-PAY-PERIOD.
+           MOVE PAY-DATE TO WS-PAY-DATE.
+
+           IF WS-REACTIVATE = 'Y'
+               ADD TOTAL-PAY TO WS-YTD-GROSS
+               ADD OVERTIME-PAY TO WS-YTD-OVERTIME
+               ADD TAX-AMOUNT TO WS-YTD-TAX
+               REWRITE WS-EMPLOYEES-REC
+               MOVE EMP-ID TO AUDIT-EMP-ID
+               MOVE "ADD" TO AUDIT-ACTION
+               MOVE ZERO TO AUDIT-OLD-VALUE
+               MOVE TOTAL-PAY TO AUDIT-NEW-VALUE
+               PERFORM LOG-AUDIT-ENTRY
+               PERFORM LOG-PAY-HISTORY
+           ELSE
+               MOVE TOTAL-PAY TO WS-YTD-GROSS
+               MOVE OVERTIME-PAY TO WS-YTD-OVERTIME
+               MOVE TAX-AMOUNT TO WS-YTD-TAX
+               WRITE WS-EMPLOYEES-REC
+                   INVALID KEY
+                       DISPLAY "ERROR: EMPLOYEE ID " EMP-ID
+                           " ALREADY EXISTS, RECORD NOT ADDED."
+                   NOT INVALID KEY
+                       MOVE EMP-ID TO AUDIT-EMP-ID
+                       MOVE "ADD" TO AUDIT-ACTION
+                       MOVE ZERO TO AUDIT-OLD-VALUE
+                       MOVE TOTAL-PAY TO AUDIT-NEW-VALUE
+                       PERFORM LOG-AUDIT-ENTRY
+                       PERFORM LOG-PAY-HISTORY
+               END-WRITE
+           END-IF.
            CLOSE WS-EMPLOYEES-FILE.
 
            DISPLAY "WOULD YOU LIKE TO ADD ANOTHER? ('Y' or 'N')".
@@ -135,29 +438,456 @@
                ACCEPT AGAIN
                MOVE FUNCTION UPPER-CASE(AGAIN) TO AGAIN
            END-EVALUATE.
-           
+
+       LOG-REJECT-HOURS-NEG.
+           MOVE EMP-ID TO REJECT-EMP-ID.
+           MOVE "NO-OF-HOURS" TO REJECT-FIELD.
+           MOVE "NEGATIVE HOURS ENTERED" TO REJECT-REASON.
+           PERFORM WRITE-REJECT-REC.
+
+       LOG-REJECT-HOURS-MAX.
+           MOVE EMP-ID TO REJECT-EMP-ID.
+           MOVE "NO-OF-HOURS" TO REJECT-FIELD.
+           MOVE "HOURS EXCEED SANE CAP" TO REJECT-REASON.
+           PERFORM WRITE-REJECT-REC.
+
+       LOG-REJECT-RATE-ZERO.
+           MOVE EMP-ID TO REJECT-EMP-ID.
+           MOVE "RATE-PER-HOUR" TO REJECT-FIELD.
+           MOVE "RATE IS ZERO OR NEGATIVE" TO REJECT-REASON.
+           PERFORM WRITE-REJECT-REC.
+
+       WRITE-REJECT-REC.
+           OPEN EXTEND WS-REJECT-FILE.
+           IF WS-REJECT-STATUS = "05" OR WS-REJECT-STATUS = "35"
+               OPEN OUTPUT WS-REJECT-FILE
+           END-IF.
+           WRITE WS-REJECT-REC.
+           CLOSE WS-REJECT-FILE.
+           MOVE "WEEKLYSAL" TO EXC-LOG-PROGRAM-ID.
+           MOVE REJECT-EMP-ID TO EXC-LOG-CONTEXT.
+           MOVE REJECT-REASON TO EXC-LOG-REASON.
+           CALL "EXCLOG" USING EXC-LOG-PROGRAM-ID EXC-LOG-CONTEXT
+               EXC-LOG-REASON.
+
+       LOG-AUDIT-ENTRY.
+           ACCEPT AUDIT-TIMESTAMP FROM DATE YYYYMMDD.
+           OPEN EXTEND WS-AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT WS-AUDIT-FILE
+           END-IF.
+           WRITE WS-AUDIT-REC.
+           CLOSE WS-AUDIT-FILE.
+
+       LOG-PAY-HISTORY.
+           MOVE WS-PAY-PERIOD TO HIST-PAY-PERIOD.
+           MOVE WS-PAY-DATE TO HIST-PAY-DATE.
+           MOVE EMP-ID TO HIST-EMP-ID.
+           MOVE WS-BASIC-PAY TO HIST-BASIC-PAY.
+           MOVE WS-OVERTIME-PAY TO HIST-OVERTIME-PAY.
+           MOVE WS-TOTAL-PAY TO HIST-TOTAL-PAY.
+           MOVE WS-TAX-AMOUNT TO HIST-TAX-AMOUNT.
+           MOVE WS-NET-PAY TO HIST-NET-PAY.
+           OPEN EXTEND WS-HISTORY-FILE.
+           IF WS-HISTORY-STATUS = "05" OR WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT WS-HISTORY-FILE
+           END-IF.
+           WRITE WS-HISTORY-REC.
+           CLOSE WS-HISTORY-FILE.
+
+       RECORD-EDIT.
+           PERFORM OPEN-FOR-UPDATE.
+           DISPLAY "ENTER EMPLOYEE ID TO EDIT: " WITH NO ADVANCING.
+           ACCEPT EDIT-EMP-ID.
+           MOVE EDIT-EMP-ID TO EMP-ID.
+
+           READ WS-EMPLOYEES-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID NOT FOUND: " EDIT-EMP-ID
+               NOT INVALID KEY
+                   PERFORM EDIT-APPLY-CHANGES
+                   REWRITE WS-EMPLOYEES-REC
+                   DISPLAY "RECORD UPDATED."
+           END-READ.
+
+           CLOSE WS-EMPLOYEES-FILE.
+           PERFORM MAIN-PARA.
+
+       EDIT-APPLY-CHANGES.
+           MOVE WS-TOTAL-PAY TO OLD-TOTAL-PAY.
+           MOVE WS-OVERTIME-PAY TO OLD-OVERTIME-PAY.
+           MOVE WS-TAX-AMOUNT TO OLD-TAX-AMOUNT.
+           MOVE WS-PAY-PERIOD TO OLD-PAY-PERIOD.
+           MOVE WS-NO-OF-HOURS TO OUT-NOH.
+           MOVE WS-RATE-PER-HOUR TO OUT-RPH.
+           DISPLAY "CURRENT NUMBER OF HOURS: " FUNCTION TRIM(OUT-NOH).
+           DISPLAY "CURRENT RATE PER HOUR:   " FUNCTION TRIM(OUT-RPH).
+           DISPLAY "NEW NUMBER OF HOURS WORK: " WITH NO ADVANCING.
+           ACCEPT NO-OF-HOURS.
+           DISPLAY "NEW RATE PER HOUR: " WITH NO ADVANCING.
+           ACCEPT RATE-PER-HOUR.
+
+           COMPUTE BASIC-PAY = NO-OF-HOURS * RATE-PER-HOUR.
+           IF NO-OF-HOURS > WS-OT-THRESHOLD
+             COMPUTE OVERTIME-HOURS = NO-OF-HOURS - WS-OT-THRESHOLD
+             COMPUTE OVERTIME-PAY =
+                 OVERTIME-HOURS * RATE-PER-HOUR * WS-OT-MULTIPLIER
+             COMPUTE TOTAL-PAY =
+                 (WS-OT-THRESHOLD * RATE-PER-HOUR) + OVERTIME-PAY
+           ELSE
+             MOVE ZERO TO OVERTIME-PAY
+             COMPUTE TOTAL-PAY = BASIC-PAY
+           END-IF.
+
+           COMPUTE TAX-AMOUNT = TOTAL-PAY * WS-TAX-RATE.
+           COMPUTE NET-PAY = TOTAL-PAY - TAX-AMOUNT.
+
+           MOVE NO-OF-HOURS TO WS-NO-OF-HOURS.
+           MOVE RATE-PER-HOUR TO WS-RATE-PER-HOUR.
+           MOVE BASIC-PAY TO WS-BASIC-PAY.
+           MOVE TOTAL-PAY TO WS-TOTAL-PAY.
+           MOVE OVERTIME-PAY TO WS-OVERTIME-PAY.
+           MOVE TAX-AMOUNT TO WS-TAX-AMOUNT.
+           MOVE NET-PAY TO WS-NET-PAY.
+
+           ACCEPT PAY-DATE FROM DATE YYYYMMDD.
+           PERFORM LOOKUP-PAY-PERIOD.
+           IF WS-CAL-FOUND = 'N'
+               DISPLAY "PAY PERIOD (YYYYMM): " WITH NO ADVANCING
+               ACCEPT PAY-PERIOD
+           END-IF.
+
+           IF PAY-PERIOD = OLD-PAY-PERIOD
+               COMPUTE WS-YTD-GROSS =
+                   WS-YTD-GROSS - OLD-TOTAL-PAY + TOTAL-PAY
+               COMPUTE WS-YTD-OVERTIME =
+                   WS-YTD-OVERTIME - OLD-OVERTIME-PAY + OVERTIME-PAY
+               COMPUTE WS-YTD-TAX =
+                   WS-YTD-TAX - OLD-TAX-AMOUNT + TAX-AMOUNT
+           ELSE
+               ADD TOTAL-PAY TO WS-YTD-GROSS
+               ADD OVERTIME-PAY TO WS-YTD-OVERTIME
+               ADD TAX-AMOUNT TO WS-YTD-TAX
+           END-IF.
+
+           MOVE PAY-PERIOD TO WS-PAY-PERIOD.
+           MOVE PAY-DATE TO WS-PAY-DATE.
+
+           MOVE EMP-ID TO AUDIT-EMP-ID.
+           MOVE "EDIT" TO AUDIT-ACTION.
+           MOVE OLD-TOTAL-PAY TO AUDIT-OLD-VALUE.
+           MOVE TOTAL-PAY TO AUDIT-NEW-VALUE.
+           PERFORM LOG-AUDIT-ENTRY.
+
+           PERFORM LOG-PAY-HISTORY.
+
+           MOVE BASIC-PAY TO OUT-BP.
+           MOVE TOTAL-PAY TO OUT-TP.
+           MOVE TAX-AMOUNT TO OUT-TAX.
+           MOVE NET-PAY TO OUT-NET.
+           DISPLAY "BASIC PAY: " FUNCTION TRIM(OUT-BP).
+           DISPLAY "GROSS PAY: " FUNCTION TRIM(OUT-TP).
+           DISPLAY "TAX:       " FUNCTION TRIM(OUT-TAX).
+           DISPLAY "NET PAY:   " FUNCTION TRIM(OUT-NET).
+
+       DELETE-RECORD.
+           PERFORM OPEN-FOR-UPDATE.
+           DISPLAY "ENTER EMPLOYEE ID TO DELETE: " WITH NO ADVANCING.
+           ACCEPT EDIT-EMP-ID.
+           MOVE EDIT-EMP-ID TO EMP-ID.
+
+           READ WS-EMPLOYEES-FILE
+               INVALID KEY
+                   DISPLAY "EMPLOYEE ID NOT FOUND: " EDIT-EMP-ID
+               NOT INVALID KEY
+                   MOVE 'I' TO WS-STATUS
+                   REWRITE WS-EMPLOYEES-REC
+                   DISPLAY "EMPLOYEE " EDIT-EMP-ID " MARKED INACTIVE."
+                   MOVE EMP-ID TO AUDIT-EMP-ID
+                   MOVE "DELETE" TO AUDIT-ACTION
+                   MOVE WS-TOTAL-PAY TO AUDIT-OLD-VALUE
+                   MOVE ZERO TO AUDIT-NEW-VALUE
+                   PERFORM LOG-AUDIT-ENTRY
+           END-READ.
+
+           CLOSE WS-EMPLOYEES-FILE.
+           PERFORM MAIN-PARA.
+
        DISPLAY-RECORDS.
-           OPEN INPUT WS-EMPLOYEES-FILE
+           PERFORM OPEN-FOR-UPDATE.
+           MOVE LOW-VALUES TO EMP-ID.
+           START WS-EMPLOYEES-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   DISPLAY "NO RECORDS ON FILE."
+                   MOVE 'Y' TO FOUND
+               NOT INVALID KEY
+                   MOVE 'N' TO FOUND
+           END-START.
 
            PERFORM UNTIL FOUND = 'Y'
-           READ WS-EMPLOYEES-FILE 
-               AT END 
+           READ WS-EMPLOYEES-FILE NEXT RECORD
+               AT END
                    MOVE 'Y' TO FOUND
-                   CLOSE WS-EMPLOYEES-FILE
-                   ACCEPT OMITTED
-                   PERFORM MAIN-PARA
-               NOT AT END 
-                       DISPLAY SPACES 
+               NOT AT END
+                   IF WS-STATUS NOT = 'I'
+                       DISPLAY SPACES
                        DISPLAY SPACES
                        MOVE EMP-ID TO OUT-ID
+                       MOVE WS-NO-OF-HOURS TO OUT-NOH
+                       MOVE WS-RATE-PER-HOUR TO OUT-RPH
+                       MOVE WS-BASIC-PAY TO OUT-BP
+                       MOVE WS-TOTAL-PAY TO OUT-TP
+                       MOVE WS-OVERTIME-PAY TO OUT-OTP
+                       MOVE WS-TAX-AMOUNT TO OUT-TAX
+                       MOVE WS-NET-PAY TO OUT-NET
                        DISPLAY "ID: " OUT-ID
                        DISPLAY "EMPLOYEE NAME: " WS-EMPLOYEE-NAME
-                       DISPLAY "NUMBER HOURS OF WORK: " WS-NO-OF-HOURS
-                       DISPLAY "RATE PER HOUR: " WS-RATE-PER-HOUR
-                       DISPLAY "BASIC PAY: " WS-BASIC-PAY
-                       DISPLAY "TOTAL PAY: " WS-TOTAL-PAY
-                       DISPLAY "OVERTIME PAY: " WS-OVERTIME-PAY
+                       DISPLAY "NUMBER HOURS OF WORK: "
+                           FUNCTION TRIM(OUT-NOH)
+                       DISPLAY "RATE PER HOUR: " FUNCTION TRIM(OUT-RPH)
+                       DISPLAY "BASIC PAY: " FUNCTION TRIM(OUT-BP)
+                       DISPLAY "GROSS PAY: " FUNCTION TRIM(OUT-TP)
+                       DISPLAY "OVERTIME PAY: " FUNCTION TRIM(OUT-OTP)
+                       DISPLAY "TAX: " FUNCTION TRIM(OUT-TAX)
+                       DISPLAY "NET PAY: " FUNCTION TRIM(OUT-NET)
+                       DISPLAY "PAY PERIOD: " WS-PAY-PERIOD
+                   END-IF
            END-READ
            END-PERFORM.
-       STOP RUN.
-  
\ No newline at end of file
+
+           CLOSE WS-EMPLOYEES-FILE.
+           ACCEPT OMITTED.
+           PERFORM MAIN-PARA.
+
+       SEARCH-RECORD.
+           PERFORM OPEN-FOR-UPDATE.
+           DISPLAY "SEARCH BY: 1-EMPLOYEE ID  2-EMPLOYEE NAME".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+           ACCEPT SEARCH-CHOICE.
+
+           EVALUATE SEARCH-CHOICE
+            WHEN 1
+               DISPLAY "EMPLOYEE ID: " WITH NO ADVANCING
+               ACCEPT EDIT-EMP-ID
+               MOVE EDIT-EMP-ID TO EMP-ID
+               READ WS-EMPLOYEES-FILE
+                   INVALID KEY
+                       DISPLAY "EMPLOYEE ID NOT FOUND: " EDIT-EMP-ID
+                   NOT INVALID KEY
+                       IF WS-STATUS NOT = 'I'
+                           PERFORM SHOW-SEARCH-HIT
+                       ELSE
+                           DISPLAY "EMPLOYEE ID NOT FOUND: " EDIT-EMP-ID
+                       END-IF
+               END-READ
+            WHEN 2
+               DISPLAY "EMPLOYEE NAME (OR PARTIAL): " WITH NO ADVANCING
+               ACCEPT SEARCH-NAME
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(SEARCH-NAME))
+                   TO SEARCH-NAME-LEN
+               MOVE ZERO TO SEARCH-HITS
+               MOVE LOW-VALUES TO EMP-ID
+               START WS-EMPLOYEES-FILE KEY IS NOT LESS THAN EMP-ID
+                   INVALID KEY
+                       MOVE 'Y' TO FOUND
+                   NOT INVALID KEY
+                       MOVE 'N' TO FOUND
+               END-START
+               PERFORM UNTIL FOUND = 'Y'
+               READ WS-EMPLOYEES-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO FOUND
+                   NOT AT END
+                       IF WS-STATUS NOT = 'I' AND
+                          WS-EMPLOYEE-NAME (1:SEARCH-NAME-LEN) =
+                              SEARCH-NAME (1:SEARCH-NAME-LEN)
+                           PERFORM SHOW-SEARCH-HIT
+                           ADD 1 TO SEARCH-HITS
+                       END-IF
+               END-READ
+               END-PERFORM
+               IF SEARCH-HITS = 0
+                   DISPLAY "NO EMPLOYEE NAME MATCHES: " SEARCH-NAME
+               END-IF
+            WHEN OTHER
+               DISPLAY "INVALID CHOICE."
+           END-EVALUATE.
+
+           CLOSE WS-EMPLOYEES-FILE.
+           ACCEPT OMITTED.
+           PERFORM MAIN-PARA.
+
+       SHOW-SEARCH-HIT.
+           MOVE EMP-ID TO OUT-ID.
+           MOVE WS-NO-OF-HOURS TO OUT-NOH.
+           MOVE WS-RATE-PER-HOUR TO OUT-RPH.
+           MOVE WS-BASIC-PAY TO OUT-BP.
+           MOVE WS-TOTAL-PAY TO OUT-TP.
+           MOVE WS-OVERTIME-PAY TO OUT-OTP.
+           MOVE WS-TAX-AMOUNT TO OUT-TAX.
+           MOVE WS-NET-PAY TO OUT-NET.
+           DISPLAY SPACES.
+           DISPLAY "ID: " OUT-ID.
+           DISPLAY "EMPLOYEE NAME: " WS-EMPLOYEE-NAME.
+           DISPLAY "NUMBER HOURS OF WORK: " FUNCTION TRIM(OUT-NOH).
+           DISPLAY "RATE PER HOUR: " FUNCTION TRIM(OUT-RPH).
+           DISPLAY "BASIC PAY: " FUNCTION TRIM(OUT-BP).
+           DISPLAY "GROSS PAY: " FUNCTION TRIM(OUT-TP).
+           DISPLAY "OVERTIME PAY: " FUNCTION TRIM(OUT-OTP).
+           DISPLAY "TAX: " FUNCTION TRIM(OUT-TAX).
+           DISPLAY "NET PAY: " FUNCTION TRIM(OUT-NET).
+           DISPLAY "PAY PERIOD: " WS-PAY-PERIOD.
+
+       PAYROLL-REGISTER.
+           PERFORM PAYROLL-REGISTER-CORE.
+           ACCEPT OMITTED.
+           PERFORM MAIN-PARA.
+
+       PAYROLL-REGISTER-CORE.
+           PERFORM OPEN-FOR-UPDATE.
+           MOVE ZERO TO WS-REG-COUNT WS-REG-TOTAL-BASIC
+               WS-REG-TOTAL-OT WS-REG-TOTAL-GROSS.
+
+           MOVE "PAYROLL REGISTER" TO WS-RPT-TITLE.
+           STRING "EMP-ID    NAME             BASIC PAY"
+               "    OVERTIME     TOTAL PAY" DELIMITED BY SIZE
+               INTO WS-RPT-COLHDR.
+           MOVE 'I' TO WS-RPT-FUNCTION.
+           CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+               WS-RPT-COLHDR WS-RPT-LPP.
+
+           MOVE LOW-VALUES TO EMP-ID.
+           START WS-EMPLOYEES-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO FOUND
+               NOT INVALID KEY
+                   MOVE 'N' TO FOUND
+           END-START.
+
+           PERFORM UNTIL FOUND = 'Y'
+           READ WS-EMPLOYEES-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO FOUND
+               NOT AT END
+                   IF WS-STATUS NOT = 'I'
+                       ADD 1 TO WS-REG-COUNT
+                       ADD WS-BASIC-PAY TO WS-REG-TOTAL-BASIC
+                       ADD WS-OVERTIME-PAY TO WS-REG-TOTAL-OT
+                       ADD WS-TOTAL-PAY TO WS-REG-TOTAL-GROSS
+                       MOVE EMP-ID TO OUT-ID
+                       MOVE WS-BASIC-PAY TO OUT-BP
+                       MOVE WS-OVERTIME-PAY TO OUT-OTP
+                       MOVE WS-TOTAL-PAY TO OUT-TP
+                       MOVE 'L' TO WS-RPT-FUNCTION
+                       CALL "RPTHDR" USING WS-RPT-FUNCTION
+                           WS-RPT-TITLE WS-RPT-COLHDR WS-RPT-LPP
+                       DISPLAY OUT-ID "  " WS-EMPLOYEE-NAME "  "
+                           OUT-BP "  " OUT-OTP "  " OUT-TP
+                   END-IF
+           END-READ
+           END-PERFORM.
+
+           CLOSE WS-EMPLOYEES-FILE.
+
+           MOVE WS-REG-COUNT TO OUT-REG-COUNT.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "EMPLOYEE COUNT:     " FUNCTION TRIM(OUT-REG-COUNT).
+           MOVE WS-REG-TOTAL-BASIC TO OUT-REG-TOTAL.
+           DISPLAY "TOTAL BASIC PAY:    " FUNCTION TRIM(OUT-REG-TOTAL).
+           MOVE WS-REG-TOTAL-OT TO OUT-REG-TOTAL.
+           DISPLAY "TOTAL OVERTIME PAY: " FUNCTION TRIM(OUT-REG-TOTAL).
+           MOVE WS-REG-TOTAL-GROSS TO OUT-REG-TOTAL.
+           DISPLAY "TOTAL GROSS PAY:    " FUNCTION TRIM(OUT-REG-TOTAL).
+           DISPLAY "==============================================".
+
+       DIRECT-DEPOSIT-EXPORT.
+           PERFORM OPEN-FOR-UPDATE.
+           OPEN OUTPUT WS-ACH-FILE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE ZERO TO WS-ACH-COUNT.
+
+           MOVE LOW-VALUES TO EMP-ID.
+           START WS-EMPLOYEES-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO FOUND
+               NOT INVALID KEY
+                   MOVE 'N' TO FOUND
+           END-START.
+
+           PERFORM UNTIL FOUND = 'Y'
+           READ WS-EMPLOYEES-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO FOUND
+               NOT AT END
+                   IF WS-STATUS NOT = 'I'
+                       MOVE EMP-ID TO ACH-EMP-ID
+                       MOVE WS-NET-PAY TO ACH-NET-PAY
+                       MOVE WS-TODAY-DATE TO ACH-PAY-DATE
+                       WRITE WS-ACH-REC
+                       ADD 1 TO WS-ACH-COUNT
+                   END-IF
+           END-READ
+           END-PERFORM.
+
+           CLOSE WS-EMPLOYEES-FILE.
+           CLOSE WS-ACH-FILE.
+
+           MOVE WS-ACH-COUNT TO OUT-ACH-COUNT.
+           DISPLAY "DIRECT DEPOSIT EXPORT COMPLETE. RECORDS WRITTEN: "
+               FUNCTION TRIM(OUT-ACH-COUNT).
+           ACCEPT OMITTED.
+           PERFORM MAIN-PARA.
+
+       YEAR-END-SUMMARY.
+           PERFORM OPEN-FOR-UPDATE.
+           MOVE ZERO TO WS-YE-COUNT WS-YE-TOTAL-GROSS
+               WS-YE-TOTAL-OT WS-YE-TOTAL-TAX.
+
+           DISPLAY SPACES.
+           DISPLAY "========= YEAR-END SUMMARY (W-2 STYLE) =========".
+           DISPLAY "EMP-ID    NAME             YTD GROSS"
+               "    YTD OT       YTD TAX".
+
+           MOVE LOW-VALUES TO EMP-ID.
+           START WS-EMPLOYEES-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY
+                   MOVE 'Y' TO FOUND
+               NOT INVALID KEY
+                   MOVE 'N' TO FOUND
+           END-START.
+
+           PERFORM UNTIL FOUND = 'Y'
+           READ WS-EMPLOYEES-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO FOUND
+               NOT AT END
+                   IF WS-STATUS NOT = 'I'
+                       ADD 1 TO WS-YE-COUNT
+                       ADD WS-YTD-GROSS TO WS-YE-TOTAL-GROSS
+                       ADD WS-YTD-OVERTIME TO WS-YE-TOTAL-OT
+                       ADD WS-YTD-TAX TO WS-YE-TOTAL-TAX
+                       MOVE EMP-ID TO OUT-ID
+                       MOVE WS-YTD-GROSS TO OUT-BP
+                       MOVE WS-YTD-OVERTIME TO OUT-OTP
+                       MOVE WS-YTD-TAX TO OUT-TAX
+                       DISPLAY OUT-ID "  " WS-EMPLOYEE-NAME "  "
+                           OUT-BP "  " OUT-OTP "  " OUT-TAX
+                   END-IF
+           END-READ
+           END-PERFORM.
+
+           CLOSE WS-EMPLOYEES-FILE.
+
+           MOVE WS-YE-COUNT TO OUT-REG-COUNT.
+           DISPLAY "--------------------------------------------".
+           DISPLAY "EMPLOYEE COUNT:   " FUNCTION TRIM(OUT-REG-COUNT).
+           MOVE WS-YE-TOTAL-GROSS TO OUT-YTD.
+           DISPLAY "TOTAL YTD GROSS PAY:   " FUNCTION TRIM(OUT-YTD).
+           MOVE WS-YE-TOTAL-OT TO OUT-YTD.
+           DISPLAY "TOTAL YTD OVERTIME:    " FUNCTION TRIM(OUT-YTD).
+           MOVE WS-YE-TOTAL-TAX TO OUT-YTD.
+           DISPLAY "TOTAL YTD TAX WITHHELD:" FUNCTION TRIM(OUT-YTD).
+           DISPLAY "==================================================".
+
+           ACCEPT OMITTED.
+           PERFORM MAIN-PARA.
