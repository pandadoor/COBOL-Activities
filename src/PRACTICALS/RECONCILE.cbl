@@ -0,0 +1,496 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEL-1SELECTION
+           ASSIGN TO "SELDATA/1SELECTION.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-4SEQERROR
+           ASSIGN TO "SELDATA/4SEQERROR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-4SEQRESULTS
+           ASSIGN TO "SELDATA/4SEQRESULTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-EXLOG
+           ASSIGN TO "SELDATA/EXLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-AUDIT
+           ASSIGN TO "SELDATA/AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-COMMREJECT
+           ASSIGN TO "SELDATA/COMMREJECT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-COMMTXN
+           ASSIGN TO "SELDATA/COMMTXN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-8ITER
+           ASSIGN TO "PRACTICALS/8ITER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-ACHEXPORT
+           ASSIGN TO "PRACTICALS/ACHEXPORT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-AUDIT
+           ASSIGN TO "PRACTICALS/AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-BMITRACK
+           ASSIGN TO "PRACTICALS/BMITRACK.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-LEAPYEAR
+           ASSIGN TO "PRACTICALS/LEAPYEAR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-LOANLEDGER
+           ASSIGN TO "PRACTICALS/LOANLEDGER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-PAYCAL
+           ASSIGN TO "PRACTICALS/PAYCAL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-PAYHIST
+           ASSIGN TO "PRACTICALS/PAYHIST.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-RECTANGLE
+           ASSIGN TO "PRACTICALS/RECTANGLE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-REJECTS
+           ASSIGN TO "PRACTICALS/REJECTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REC-STATUS.
+           SELECT PRAC-QUIZLAB3
+           ASSIGN TO "PRACTICALS/QUIZLAB3.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS QL-EMP-ID
+           FILE STATUS IS REC-STATUS.
+           SELECT SEL-SALESMAN
+           ASSIGN TO "SELDATA/SALESMAN.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS SEL-SM-SNUM
+           FILE STATUS IS REC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEL-1SELECTION.
+       01  SEL-1SELECTION-REC PIC X(256).
+       FD  SEL-4SEQERROR.
+       01  SEL-4SEQERROR-REC PIC X(256).
+       FD  SEL-4SEQRESULTS.
+       01  SEL-4SEQRESULTS-REC PIC X(256).
+       FD  SEL-EXLOG.
+       01  SEL-EXLOG-REC PIC X(256).
+       FD  SEL-AUDIT.
+       01  SEL-AUDIT-REC PIC X(256).
+       FD  SEL-COMMREJECT.
+       01  SEL-COMMREJECT-REC PIC X(256).
+       FD  SEL-COMMTXN.
+       01  SEL-COMMTXN-REC PIC X(256).
+       FD  PRAC-8ITER.
+       01  PRAC-8ITER-REC PIC X(256).
+       FD  PRAC-ACHEXPORT.
+       01  PRAC-ACHEXPORT-REC PIC X(256).
+       FD  PRAC-AUDIT.
+       01  PRAC-AUDIT-REC PIC X(256).
+       FD  PRAC-BMITRACK.
+       01  PRAC-BMITRACK-REC PIC X(256).
+       FD  PRAC-LEAPYEAR.
+       01  PRAC-LEAPYEAR-REC PIC X(256).
+       FD  PRAC-LOANLEDGER.
+       01  PRAC-LOANLEDGER-REC PIC X(256).
+       FD  PRAC-PAYCAL.
+       01  PRAC-PAYCAL-REC PIC X(256).
+       FD  PRAC-PAYHIST.
+       01  PRAC-PAYHIST-REC PIC X(256).
+       FD  PRAC-RECTANGLE.
+       01  PRAC-RECTANGLE-REC PIC X(256).
+       FD  PRAC-REJECTS.
+       01  PRAC-REJECTS-REC PIC X(256).
+       FD  PRAC-QUIZLAB3.
+       01  PRAC-QUIZLAB3-REC.
+           05 QL-EMP-ID PIC X(8).
+           05 QL-FILLER PIC X(122).
+       FD  SEL-SALESMAN.
+       01  SEL-SALESMAN-REC.
+           05 SEL-SM-SNUM PIC 9(14).
+           05 SEL-SM-SNAME PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  REC-STATUS PIC XX.
+       01  WS-FILE-COUNT PIC 9(7) VALUE 0.
+       01  WS-FILE-NAME PIC X(32).
+       01  WS-TOTAL-RECORDS PIC 9(9) VALUE 0.
+       01  WS-TOTAL-FILES PIC 9(4) VALUE 0.
+       01  WS-MISSING-FILES PIC 9(4) VALUE 0.
+
+       01  WS-RPT-FUNCTION PIC X(1).
+       01  WS-RPT-TITLE PIC X(40) VALUE
+           "END-OF-DAY RECONCILIATION REPORT".
+       01  WS-RPT-COLHDR PIC X(80) VALUE SPACES.
+       01  WS-RPT-LPP PIC 9(3) VALUE 15.
+
+       PROCEDURE DIVISION.
+       RUN-RECONCILIATION.
+           MOVE 'I' TO WS-RPT-FUNCTION.
+           CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+               WS-RPT-COLHDR WS-RPT-LPP.
+
+           MOVE "SELDATA/1SELECTION.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-1SELECTION.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/4SEQERROR.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-4SEQERROR.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/4SEQRESULTS.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-4SEQRESULTS.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/EXLOG.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-EXLOG.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/AUDIT.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-AUDIT.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/COMMREJECT.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-COMMREJECT.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/COMMTXN.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-COMMTXN.
+           PERFORM SHOW-COUNT.
+
+           MOVE "SELDATA/SALESMAN.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-SEL-SALESMAN.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/8ITER.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-8ITER.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/ACHEXPORT.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-ACHEXPORT.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/AUDIT.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-AUDIT.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/BMITRACK.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-BMITRACK.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/LEAPYEAR.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-LEAPYEAR.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/LOANLEDGER.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-LOANLEDGER.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/PAYCAL.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-PAYCAL.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/PAYHIST.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-PAYHIST.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/RECTANGLE.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-RECTANGLE.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/REJECTS.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-REJECTS.
+           PERFORM SHOW-COUNT.
+
+           MOVE "PRACTICALS/QUIZLAB3.DAT" TO WS-FILE-NAME.
+           PERFORM COUNT-PRAC-QUIZLAB3.
+           PERFORM SHOW-COUNT.
+
+
+           DISPLAY "__________________________________________________".
+           DISPLAY "FILES CHECKED:      " WS-TOTAL-FILES.
+           DISPLAY "FILES NOT FOUND:    " WS-MISSING-FILES.
+           DISPLAY "TOTAL RECORDS:      " WS-TOTAL-RECORDS.
+           DISPLAY "__________________________________________________".
+           STOP RUN.
+
+       SHOW-COUNT.
+           ADD 1 TO WS-TOTAL-FILES.
+           MOVE 'L' TO WS-RPT-FUNCTION.
+           CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+               WS-RPT-COLHDR WS-RPT-LPP.
+           IF REC-STATUS NOT = "00"
+               ADD 1 TO WS-MISSING-FILES
+               DISPLAY WS-FILE-NAME " : NOT FOUND"
+           ELSE
+               ADD WS-FILE-COUNT TO WS-TOTAL-RECORDS
+               DISPLAY WS-FILE-NAME " : " WS-FILE-COUNT " RECORD(S)"
+           END-IF.
+
+       COUNT-SEL-1SELECTION.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-1SELECTION.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-1SELECTION
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-1SELECTION
+           END-IF.
+
+       COUNT-SEL-4SEQERROR.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-4SEQERROR.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-4SEQERROR
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-4SEQERROR
+           END-IF.
+
+       COUNT-SEL-4SEQRESULTS.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-4SEQRESULTS.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-4SEQRESULTS
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-4SEQRESULTS
+           END-IF.
+
+       COUNT-SEL-EXLOG.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-EXLOG.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-EXLOG
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-EXLOG
+           END-IF.
+
+       COUNT-SEL-AUDIT.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-AUDIT.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-AUDIT
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-AUDIT
+           END-IF.
+
+       COUNT-SEL-COMMREJECT.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-COMMREJECT.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-COMMREJECT
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-COMMREJECT
+           END-IF.
+
+       COUNT-SEL-COMMTXN.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-COMMTXN.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-COMMTXN
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-COMMTXN
+           END-IF.
+
+       COUNT-SEL-SALESMAN.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT SEL-SALESMAN.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ SEL-SALESMAN
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEL-SALESMAN
+           END-IF.
+
+       COUNT-PRAC-8ITER.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-8ITER.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-8ITER
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-8ITER
+           END-IF.
+
+       COUNT-PRAC-ACHEXPORT.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-ACHEXPORT.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-ACHEXPORT
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-ACHEXPORT
+           END-IF.
+
+       COUNT-PRAC-AUDIT.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-AUDIT.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-AUDIT
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-AUDIT
+           END-IF.
+
+       COUNT-PRAC-BMITRACK.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-BMITRACK.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-BMITRACK
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-BMITRACK
+           END-IF.
+
+       COUNT-PRAC-LEAPYEAR.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-LEAPYEAR.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-LEAPYEAR
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-LEAPYEAR
+           END-IF.
+
+       COUNT-PRAC-LOANLEDGER.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-LOANLEDGER.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-LOANLEDGER
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-LOANLEDGER
+           END-IF.
+
+       COUNT-PRAC-PAYCAL.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-PAYCAL.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-PAYCAL
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-PAYCAL
+           END-IF.
+
+       COUNT-PRAC-PAYHIST.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-PAYHIST.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-PAYHIST
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-PAYHIST
+           END-IF.
+
+       COUNT-PRAC-RECTANGLE.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-RECTANGLE.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-RECTANGLE
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-RECTANGLE
+           END-IF.
+
+       COUNT-PRAC-REJECTS.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-REJECTS.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-REJECTS
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-REJECTS
+           END-IF.
+
+       COUNT-PRAC-QUIZLAB3.
+           MOVE 0 TO WS-FILE-COUNT.
+           OPEN INPUT PRAC-QUIZLAB3.
+           IF REC-STATUS = "00"
+               PERFORM UNTIL REC-STATUS NOT = "00"
+                   READ PRAC-QUIZLAB3
+                       AT END CONTINUE
+                       NOT AT END ADD 1 TO WS-FILE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE PRAC-QUIZLAB3
+           END-IF.
+
+       END PROGRAM RECONCILE.
