@@ -1,45 +1,84 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TASK1.
-       
+
       *AUTHOR. PHILLIP.
-       
-      * HOURS WORK + HOURLY RATE INPUT 
-        
+
+      * HOURS WORK + HOURLY RATE INPUT
+
       * HOURS WORK X HOURLY RATE
-      * TAX = GROSSPAY X 0.10
+      * TAX = PROGRESSIVE BRACKETS APPLIED TO GROSSPAY
       * NETPAY = GROSSPAY - TAX
-       
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 HOURS-WORKED PIC 99V9.
        01 HOURLY-RATE PIC 999V99.
-      
+
        01 GROSSPAY_IN PIC 9(6)V99.
        01 GROSSPAY_OUT PIC ZZZ,ZZZ.9(2).
-       
+
        01 TAX PIC 9(6)V99.
        01 TAX_OUT PIC ZZZ,ZZZ.9(2).
-       
+
        01 NETPAY PIC 9(6)V99.
        01 NETPAY_OUT PIC ZZZ,ZZZ.9(2).
-              
+
+       01 TAX-BRACKET-COUNT PIC 9(1) VALUE 4.
+       01 TAX-BRACKET-TABLE.
+           05 TAX-BRACKET OCCURS 4 TIMES.
+               10 BRACKET-UPPER PIC 9(7)V99.
+               10 BRACKET-RATE PIC V99.
+       01 BRACKET-IDX PIC 9(1).
+       01 BRACKET-REMAINING PIC 9(6)V99.
+       01 BRACKET-LOWER PIC 9(7)V99.
+       01 BRACKET-SPAN PIC 9(7)V99.
+       01 BRACKET-TAXABLE PIC 9(7)V99.
+
        PROCEDURE DIVISION.
            DISPLAY "Input for Hours work: ".
-           ACCEPT HOURS-WORKED. 
+           ACCEPT HOURS-WORKED.
            DISPLAY "Input for Hourly rate: ".
-           ACCEPT HOURLY-RATE. 
-            
+           ACCEPT HOURLY-RATE.
+
            COMPUTE GROSSPAY_IN = HOURS-WORKED * HOURLY-RATE.
-           COMPUTE TAX = GROSSPAY_IN * 0.10.
+           PERFORM COMPUTE-PROGRESSIVE-TAX.
            COMPUTE NETPAY = GROSSPAY_IN - TAX.
 
            MOVE GROSSPAY_IN TO GROSSPAY_OUT.
            MOVE TAX TO TAX_OUT.
            MOVE NETPAY TO NETPAY_OUT.
-            
-           DISPLAY "Grosspay:   " GROSSPAY_OUT.
-           DISPLAY "Tax (10%):  " TAX_OUT.
-           DISPLAY "Netpay:     " NETPAY_OUT.
-           
+
+           DISPLAY "Grosspay:        " GROSSPAY_OUT.
+           DISPLAY "Tax (brackets):  " TAX_OUT.
+           DISPLAY "Netpay:          " NETPAY_OUT.
+
             STOP RUN.
+
+       COMPUTE-PROGRESSIVE-TAX.
+           MOVE 10000 TO BRACKET-UPPER (1).
+           MOVE .05 TO BRACKET-RATE (1).
+           MOVE 20000 TO BRACKET-UPPER (2).
+           MOVE .10 TO BRACKET-RATE (2).
+           MOVE 40000 TO BRACKET-UPPER (3).
+           MOVE .15 TO BRACKET-RATE (3).
+           MOVE 9999999 TO BRACKET-UPPER (4).
+           MOVE .20 TO BRACKET-RATE (4).
+
+           MOVE 0 TO TAX.
+           MOVE 0 TO BRACKET-LOWER.
+           PERFORM VARYING BRACKET-IDX FROM 1 BY 1
+               UNTIL BRACKET-IDX > TAX-BRACKET-COUNT
+               OR BRACKET-LOWER >= GROSSPAY_IN
+               COMPUTE BRACKET-SPAN =
+                   BRACKET-UPPER (BRACKET-IDX) - BRACKET-LOWER
+               IF GROSSPAY_IN - BRACKET-LOWER < BRACKET-SPAN
+                   COMPUTE BRACKET-TAXABLE =
+                       GROSSPAY_IN - BRACKET-LOWER
+               ELSE
+                   MOVE BRACKET-SPAN TO BRACKET-TAXABLE
+               END-IF
+               COMPUTE TAX = TAX +
+                   (BRACKET-TAXABLE * BRACKET-RATE (BRACKET-IDX))
+               MOVE BRACKET-UPPER (BRACKET-IDX) TO BRACKET-LOWER
+           END-PERFORM.
        END PROGRAM TASK1.
