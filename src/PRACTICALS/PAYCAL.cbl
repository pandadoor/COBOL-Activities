@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYCAL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYCAL-FILE
+           ASSIGN TO "PRACTICALS/PAYCAL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PAYCAL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYCAL-FILE.
+       01  PAYCAL-REC.
+           05 CAL-YEAR PIC 9(4).
+           05 CAL-FILLER-1 PIC X(1).
+           05 CAL-PERIOD PIC 9(2).
+           05 CAL-FILLER-2 PIC X(1).
+           05 CAL-START-DATE PIC 9(8).
+           05 CAL-FILLER-3 PIC X(1).
+           05 CAL-END-DATE PIC 9(8).
+           05 CAL-FILLER-4 PIC X(1).
+           05 CAL-PAY-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  PAYCAL-STATUS PIC XX.
+       01  WS-YEAR PIC 9(4).
+       01  WS-IS-LEAP PIC X VALUE 'N'.
+       01  WS-DAYS-IN-YEAR PIC 9(3).
+
+       01  WS-MONTH-LENGTHS.
+           05 WS-MONTH-LEN PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-PERIOD PIC 9(2).
+       01  WS-ORD-START PIC 9(3).
+       01  WS-ORD-END PIC 9(3).
+       01  WS-ORD-DAY PIC 9(3).
+       01  WS-MONTH-IDX PIC 9(2).
+       01  WS-DAY-OF-MONTH PIC 9(2).
+       01  WS-OUT-DATE PIC 9(8).
+       01  WS-PAYCAL-STATUS PIC X(2).
+
+       LINKAGE SECTION.
+       01  LK-YEAR PIC 9(4).
+       01  LK-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       MAIN-ENTRY.
+           CALL "SYSTEM" USING "clear".
+           DISPLAY "Enter year to build pay calendar for: " WITH
+               NO ADVANCING.
+           ACCEPT WS-YEAR.
+           PERFORM BUILD-PAY-CALENDAR.
+           DISPLAY "PAY CALENDAR WRITTEN FOR YEAR " WS-YEAR
+               " (LEAP YEAR: " WS-IS-LEAP ")".
+           GOBACK.
+
+       ENTRY "PAYCAL-BATCH" USING LK-YEAR LK-STATUS.
+           MOVE LK-YEAR TO WS-YEAR.
+           PERFORM BUILD-PAY-CALENDAR.
+           MOVE WS-PAYCAL-STATUS TO LK-STATUS.
+           GOBACK.
+
+       BUILD-PAY-CALENDAR.
+           MOVE "OK" TO WS-PAYCAL-STATUS.
+           PERFORM DETERMINE-LEAP-YEAR.
+           PERFORM LOAD-MONTH-LENGTHS.
+
+           OPEN OUTPUT PAYCAL-FILE.
+
+           PERFORM VARYING WS-PERIOD FROM 1 BY 1
+               UNTIL WS-PERIOD > 52
+               COMPUTE WS-ORD-START = (WS-PERIOD - 1) * 7 + 1
+               IF WS-PERIOD = 52
+                   MOVE WS-DAYS-IN-YEAR TO WS-ORD-END
+               ELSE
+                   COMPUTE WS-ORD-END = WS-PERIOD * 7
+               END-IF
+
+               MOVE WS-ORD-START TO WS-ORD-DAY
+               PERFORM CONVERT-ORDINAL-TO-DATE
+               MOVE WS-OUT-DATE TO CAL-START-DATE
+
+               MOVE WS-ORD-END TO WS-ORD-DAY
+               PERFORM CONVERT-ORDINAL-TO-DATE
+               MOVE WS-OUT-DATE TO CAL-END-DATE
+               MOVE WS-OUT-DATE TO CAL-PAY-DATE
+
+               MOVE WS-YEAR TO CAL-YEAR
+               MOVE WS-PERIOD TO CAL-PERIOD
+               WRITE PAYCAL-REC
+           END-PERFORM.
+
+           CLOSE PAYCAL-FILE.
+
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-IS-LEAP.
+           IF FUNCTION MOD(WS-YEAR, 400) = 0
+               MOVE 'Y' TO WS-IS-LEAP
+           ELSE
+               IF FUNCTION MOD(WS-YEAR, 100) = 0
+                   MOVE 'N' TO WS-IS-LEAP
+               ELSE
+                   IF FUNCTION MOD(WS-YEAR, 4) = 0
+                       MOVE 'Y' TO WS-IS-LEAP
+                   END-IF
+               END-IF
+           END-IF.
+           IF WS-IS-LEAP = 'Y'
+               MOVE 366 TO WS-DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO WS-DAYS-IN-YEAR
+           END-IF.
+
+       LOAD-MONTH-LENGTHS.
+           MOVE 31 TO WS-MONTH-LEN (1).
+           IF WS-IS-LEAP = 'Y'
+               MOVE 29 TO WS-MONTH-LEN (2)
+           ELSE
+               MOVE 28 TO WS-MONTH-LEN (2)
+           END-IF.
+           MOVE 31 TO WS-MONTH-LEN (3).
+           MOVE 30 TO WS-MONTH-LEN (4).
+           MOVE 31 TO WS-MONTH-LEN (5).
+           MOVE 30 TO WS-MONTH-LEN (6).
+           MOVE 31 TO WS-MONTH-LEN (7).
+           MOVE 31 TO WS-MONTH-LEN (8).
+           MOVE 30 TO WS-MONTH-LEN (9).
+           MOVE 31 TO WS-MONTH-LEN (10).
+           MOVE 30 TO WS-MONTH-LEN (11).
+           MOVE 31 TO WS-MONTH-LEN (12).
+
+       CONVERT-ORDINAL-TO-DATE.
+           MOVE WS-ORD-DAY TO WS-DAY-OF-MONTH.
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+               UNTIL WS-MONTH-IDX > 12
+               OR WS-DAY-OF-MONTH <= WS-MONTH-LEN (WS-MONTH-IDX)
+               COMPUTE WS-DAY-OF-MONTH =
+                   WS-DAY-OF-MONTH - WS-MONTH-LEN (WS-MONTH-IDX)
+           END-PERFORM.
+           IF WS-MONTH-IDX > 12
+               MOVE 12 TO WS-MONTH-IDX
+           END-IF.
+           COMPUTE WS-OUT-DATE =
+               WS-YEAR * 10000 + WS-MONTH-IDX * 100 + WS-DAY-OF-MONTH.
