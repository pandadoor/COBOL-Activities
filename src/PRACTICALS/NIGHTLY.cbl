@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-STEP-STATUS PIC X(2).
+       01  WS-TODAY PIC 9(8).
+       01  WS-PAYCAL-YEAR PIC 9(4).
+
+       01  EXC-LOG-PROGRAM-ID PIC X(10).
+       01  EXC-LOG-CONTEXT PIC X(20).
+       01  EXC-LOG-REASON PIC X(40).
+
+       PROCEDURE DIVISION.
+       NIGHTLY-MAIN.
+           DISPLAY "__________________________________________________".
+           DISPLAY "              NIGHTLY BATCH RUN ".
+           DISPLAY "__________________________________________________".
+
+           DISPLAY "STEP 1: PAYROLL REGISTER UPDATE...".
+           CALL "WEEKLYSALARY-BATCH" USING WS-STEP-STATUS.
+           PERFORM REPORT-STEP-RESULT.
+
+           DISPLAY "STEP 2: COMMISSION ROLL-UP...".
+           CALL "COMMROLLUP-BATCH" USING WS-STEP-STATUS.
+           PERFORM REPORT-STEP-RESULT.
+
+           DISPLAY "STEP 3: PAY CALENDAR REFRESH...".
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           DIVIDE WS-TODAY BY 10000 GIVING WS-PAYCAL-YEAR.
+           CALL "PAYCAL-BATCH" USING WS-PAYCAL-YEAR WS-STEP-STATUS.
+           PERFORM REPORT-STEP-RESULT.
+
+           DISPLAY "__________________________________________________".
+           DISPLAY "NIGHTLY BATCH RUN COMPLETE.".
+           DISPLAY "__________________________________________________".
+           STOP RUN.
+
+       REPORT-STEP-RESULT.
+           EVALUATE WS-STEP-STATUS
+               WHEN "OK"
+                   DISPLAY "  RESULT: OK"
+               WHEN "NA"
+                   DISPLAY "  RESULT: NO DATA TO PROCESS"
+               WHEN OTHER
+                   DISPLAY "  RESULT: FAILED - SEE EXCEPTION LOG"
+                   MOVE "NIGHTLY" TO EXC-LOG-PROGRAM-ID
+                   MOVE "BATCH STEP" TO EXC-LOG-CONTEXT
+                   MOVE "BATCH STEP RETURNED NON-OK STATUS" TO
+                       EXC-LOG-REASON
+                   CALL "EXCLOG" USING EXC-LOG-PROGRAM-ID
+                       EXC-LOG-CONTEXT EXC-LOG-REASON
+           END-EVALUATE.
+       END PROGRAM NIGHTLY.
