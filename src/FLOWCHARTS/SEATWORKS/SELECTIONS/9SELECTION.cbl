@@ -1,53 +1,110 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 9SELECTION.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT 9SEL-FILE
-           ASSIGN TO ".SEATWORKS/SELECTIONS/SELDATA/9SELECTION.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  9SEL-FILE
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS 9SEL-REC.
-       01  9SEL-REC PIC X(20).
-       WORKING-STORAGE SECTION.
-           01 DAYNUM PIC 9(1).
-       PROCEDURE DIVISION.
-               OPEN EXTEND 9SEL-FILE.
-               
-               DISPLAY "ENTER DAY: " WITH NO ADVANCING
-               ACCEPT DAYNUM.
-               MOVE DAYNUM TO 9SEL-REC.
-               WRITE 9SEL-REC.
-
-               IF DAYNUM >= 8 OR DAYNUM <= 0
-                   DISPLAY "INVALID DAY"
-                   MOVE "INVALID DAY" TO 9SEL-REC
-               ELSE IF DAYNUM = 1
-                   DISPLAY "MONDAY"
-                   MOVE "MONDAY" TO 9SEL-REC
-               ELSE IF DAYNUM = 2
-                   DISPLAY "TUESDAY"
-                   MOVE "TUESDAY" TO 9SEL-REC
-               ELSE IF DAYNUM = 3
-                   DISPLAY "WEDNESDAY"
-                   MOVE "WEDNESDAY" TO 9SEL-REC
-               ELSE IF DAYNUM = 4
-                   DISPLAY "THURSDAY"
-                   MOVE "THURSDAY" TO 9SEL-REC
-               ELSE IF DAYNUM = 5
-                   DISPLAY "FRIDAY"
-                   MOVE "FRIDAY" TO 9SEL-REC
-               ELSE IF DAYNUM = 6
-                   DISPLAY "SATURDAY"
-                   MOVE "SATURDAY" TO 9SEL-REC
-               ELSE
-                   DISPLAY "SUNDAY"
-                   MOVE "SUNDAY" TO 9SEL-REC
-               END-IF.
-               
-               WRITE 9SEL-REC
-               CLOSE 9SEL-FILE.
-       STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 9SELECTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 9SEL-FILE
+           ASSIGN TO ".SEATWORKS/SELECTIONS/SELDATA/9SELECTION.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SCHEDULE-FILE
+           ASSIGN TO "SEATWORKS/SELECTIONS/SELDATA/SCHEDULE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SCHEDULE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  9SEL-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS 9SEL-REC.
+       01  9SEL-REC PIC X(20).
+
+       FD  SCHEDULE-FILE.
+       01  SCHEDULE-REC.
+           05 SCHED-EMP-ID PIC X(10).
+           05 SCHED-FILLER-1 PIC X(1).
+           05 SCHED-DAYNAME PIC X(9).
+           05 SCHED-FILLER-2 PIC X(1).
+           05 SCHED-SHIFT PIC X(15).
+
+       WORKING-STORAGE SECTION.
+           01 DAYNUM PIC 9(1).
+           01 WS-DAYNAME PIC X(9).
+           01 WS-EMP-ID PIC X(10).
+           01 SCHEDULE-STATUS PIC XX.
+           01 WS-FOUND-SHIFT PIC X VALUE 'N'.
+       PROCEDURE DIVISION.
+               OPEN EXTEND 9SEL-FILE.
+
+               DISPLAY "ENTER DAY: " WITH NO ADVANCING
+               ACCEPT DAYNUM.
+               MOVE DAYNUM TO 9SEL-REC.
+               WRITE 9SEL-REC.
+
+               IF DAYNUM >= 8 OR DAYNUM <= 0
+                   DISPLAY "INVALID DAY"
+                   MOVE "INVALID DAY" TO 9SEL-REC
+                   MOVE SPACES TO WS-DAYNAME
+               ELSE IF DAYNUM = 1
+                   DISPLAY "MONDAY"
+                   MOVE "MONDAY" TO 9SEL-REC
+                   MOVE "MONDAY" TO WS-DAYNAME
+               ELSE IF DAYNUM = 2
+                   DISPLAY "TUESDAY"
+                   MOVE "TUESDAY" TO 9SEL-REC
+                   MOVE "TUESDAY" TO WS-DAYNAME
+               ELSE IF DAYNUM = 3
+                   DISPLAY "WEDNESDAY"
+                   MOVE "WEDNESDAY" TO 9SEL-REC
+                   MOVE "WEDNESDAY" TO WS-DAYNAME
+               ELSE IF DAYNUM = 4
+                   DISPLAY "THURSDAY"
+                   MOVE "THURSDAY" TO 9SEL-REC
+                   MOVE "THURSDAY" TO WS-DAYNAME
+               ELSE IF DAYNUM = 5
+                   DISPLAY "FRIDAY"
+                   MOVE "FRIDAY" TO 9SEL-REC
+                   MOVE "FRIDAY" TO WS-DAYNAME
+               ELSE IF DAYNUM = 6
+                   DISPLAY "SATURDAY"
+                   MOVE "SATURDAY" TO 9SEL-REC
+                   MOVE "SATURDAY" TO WS-DAYNAME
+               ELSE
+                   DISPLAY "SUNDAY"
+                   MOVE "SUNDAY" TO 9SEL-REC
+                   MOVE "SUNDAY" TO WS-DAYNAME
+               END-IF.
+
+               WRITE 9SEL-REC
+               CLOSE 9SEL-FILE.
+
+               IF WS-DAYNAME NOT = SPACES
+                   DISPLAY "ENTER EMPLOYEE ID: " WITH NO ADVANCING
+                   ACCEPT WS-EMP-ID
+                   PERFORM LOOKUP-SHIFT
+               END-IF.
+       STOP RUN.
+
+       LOOKUP-SHIFT.
+           MOVE 'N' TO WS-FOUND-SHIFT.
+           OPEN INPUT SCHEDULE-FILE.
+           IF SCHEDULE-STATUS NOT = "00"
+               DISPLAY "NO SCHEDULE FILE FOUND."
+           ELSE
+               PERFORM UNTIL SCHEDULE-STATUS NOT = "00"
+                   OR WS-FOUND-SHIFT = 'Y'
+                   READ SCHEDULE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF SCHED-EMP-ID = WS-EMP-ID
+                               AND SCHED-DAYNAME = WS-DAYNAME
+                               MOVE 'Y' TO WS-FOUND-SHIFT
+                               DISPLAY "SHIFT: " SCHED-SHIFT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SCHEDULE-FILE
+               IF WS-FOUND-SHIFT = 'N'
+                   DISPLAY "NOT SCHEDULED FOR " WS-DAYNAME
+               END-IF
+           END-IF.
+       END PROGRAM 9SELECTION.
