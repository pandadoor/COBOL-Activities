@@ -1,18 +1,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 10LOOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 10ITER-FILE
+           ASSIGN TO
+           "ITERATIONS/ITERDATA/10ITER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS 10ITER-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  10ITER-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS 10ITER-REC.
+       01  10ITER-REC.
+           05 ITER-N        PIC S9(4).
+           05 FILLER        PIC X(3).
+           05 ITER-BINARYY  PIC X(32).
+
        WORKING-STORAGE SECTION.
-           01 N          PIC 9(4) VALUE 0.
+           01 N          PIC S9(4) VALUE 0.
+           01 N-ABS      PIC 9(4) VALUE 0.
            01 RMD        PIC 9.
            01 RMD-STR    PIC X(1).
            01 BINARYY    PIC X(32) VALUE SPACES.
            01 TEMP-BIN   PIC X(32).
+           01 10ITER-STATUS PIC XX.
        PROCEDURE DIVISION.
            DISPLAY "Enter a number: " WITH NO ADVANCING.
            ACCEPT N.
 
-           PERFORM UNTIL N = 0
-               COMPUTE RMD = FUNCTION MOD(N 2)
+           IF N < 0
+               MOVE FUNCTION ABS(N) TO N-ABS
+           ELSE
+               MOVE N TO N-ABS
+           END-IF.
+
+           PERFORM UNTIL N-ABS = 0
+               COMPUTE RMD = FUNCTION MOD(N-ABS 2)
                MOVE RMD TO RMD-STR
 
                STRING RMD-STR DELIMITED BY SIZE
@@ -21,8 +46,25 @@
                END-STRING
                MOVE TEMP-BIN TO BINARYY
 
-               COMPUTE N = N / 2
+               COMPUTE N-ABS = N-ABS / 2
            END-PERFORM.
 
+           IF N < 0
+               STRING "-" DELIMITED BY SIZE
+                      BINARYY DELIMITED BY SIZE
+                      INTO TEMP-BIN
+               END-STRING
+               MOVE TEMP-BIN TO BINARYY
+           END-IF.
+
            DISPLAY "Binary: " BINARYY.
+
+           OPEN EXTEND 10ITER-FILE.
+           IF 10ITER-STATUS = "05" OR "35"
+               OPEN OUTPUT 10ITER-FILE
+           END-IF.
+           MOVE N TO ITER-N.
+           MOVE BINARYY TO ITER-BINARYY.
+           WRITE 10ITER-REC.
+           CLOSE 10ITER-FILE.
        STOP RUN.
