@@ -3,12 +3,26 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-OS-NAME                      PIC X(50).
+       01  WS-CLEAR-FAILED                  PIC X VALUE 'N'.
+       01  WS-BLANK-IDX                     PIC 9(2).
        PROCEDURE DIVISION.
            ACCEPT WS-OS-NAME FROM ENVIRONMENT "OS"
            IF WS-OS-NAME = "Windows_NT"
                CALL "SYSTEM" USING "cls"
-           ELSE 
+           ELSE
                CALL "SYSTEM" USING "clear"
+           END-IF
+           IF RETURN-CODE NOT = 0
+               MOVE 'Y' TO WS-CLEAR-FAILED
+           END-IF
+
+           IF WS-CLEAR-FAILED = 'Y'
+               DISPLAY "WARNING: SCREEN CLEAR COMMAND FAILED "
+                   "(RETURN CODE " RETURN-CODE ") -- "
+                   "CONTINUING WITHOUT A CLEAR SCREEN."
+               PERFORM VARYING WS-BLANK-IDX FROM 1 BY 1
+                   UNTIL WS-BLANK-IDX > 25
+                   DISPLAY SPACE
+               END-PERFORM
            END-IF.
        EXIT PROGRAM.
-       
\ No newline at end of file
