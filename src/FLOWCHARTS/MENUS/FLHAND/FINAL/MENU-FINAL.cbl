@@ -1,41 +1,211 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. MAIN-MENU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-FILE
+           ASSIGN TO "SELDATA/OPERATORS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS OPERATOR-STATUS.
+           SELECT AUDIT-FILE
+           ASSIGN TO "SELDATA/AUDIT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+           SELECT CONTROL-FILE
+           ASSIGN TO "SELDATA/CONTROL.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CONTROL-STATUS.
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD  OPERATOR-FILE.
+       01  OPERATOR-REC.
+           05 OP-ID-IN PIC X(10).
+           05 OP-FILLER PIC X(1).
+           05 OP-PASSWORD-IN PIC X(10).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC.
+           05 AUDIT-OP-ID PIC X(10).
+           05 AUDIT-FILLER-1 PIC X(1).
+           05 AUDIT-DATE PIC 9(8).
+           05 AUDIT-FILLER-2 PIC X(1).
+           05 AUDIT-TIME PIC 9(8).
+           05 AUDIT-FILLER-3 PIC X(1).
+           05 AUDIT-EVENT PIC X(30).
+
+       FD  CONTROL-FILE.
+       01  CONTROL-REC PIC X(20).
+
+       WORKING-STORAGE SECTION.
             01 MM-CHOICE PIC x(2).
-            
+
+            01 OPERATOR-STATUS PIC XX.
+            01 AUDIT-STATUS PIC XX.
+            01 WS-OP-ID PIC X(10).
+            01 WS-OP-PASSWORD PIC X(10).
+            01 WS-LOGIN-OK PIC X VALUE 'N'.
+
+            01 CONTROL-STATUS PIC XX.
+            01 WS-BATCH-CHECKED PIC X VALUE 'N'.
+            01 WS-BATCH-MODE PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
-       
+       OPERATOR-LOGIN.
+           IF WS-BATCH-CHECKED = 'N'
+               PERFORM CHECK-BATCH-MODE
+               MOVE 'Y' TO WS-BATCH-CHECKED
+           END-IF.
+
+           IF WS-BATCH-MODE = 'Y'
+               PERFORM VERIFY-OPERATOR
+           ELSE
+               CALL "CLEAR-SCREEN"
+               DISPLAY "OPERATOR ID: " WITH NO ADVANCING
+               ACCEPT WS-OP-ID
+               DISPLAY "PASSWORD: " WITH NO ADVANCING
+               ACCEPT WS-OP-PASSWORD
+               PERFORM VERIFY-OPERATOR
+           END-IF.
+           IF WS-LOGIN-OK = 'N'
+               DISPLAY "INVALID OPERATOR ID OR PASSWORD."
+               IF WS-BATCH-MODE = 'Y'
+                   CLOSE CONTROL-FILE
+                   STOP RUN
+               ELSE
+                   PERFORM OPERATOR-LOGIN
+               END-IF
+           ELSE
+               PERFORM LOG-AUDIT-EVENT-LOGIN
+               PERFORM MAIN-MENU
+           END-IF.
+
+       CHECK-BATCH-MODE.
+           MOVE 'N' TO WS-BATCH-MODE.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-STATUS = "00"
+               MOVE 'Y' TO WS-BATCH-MODE
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 'N' TO WS-BATCH-MODE
+                       CLOSE CONTROL-FILE
+                   NOT AT END
+                       MOVE CONTROL-REC(1:10) TO WS-OP-ID
+                       MOVE CONTROL-REC(11:10) TO WS-OP-PASSWORD
+               END-READ
+           END-IF.
+
+       VERIFY-OPERATOR.
+           MOVE 'N' TO WS-LOGIN-OK.
+           OPEN INPUT OPERATOR-FILE.
+           IF OPERATOR-STATUS NOT = "00"
+               IF WS-OP-ID = "ADMIN" AND WS-OP-PASSWORD = "ADMIN"
+                   MOVE 'Y' TO WS-LOGIN-OK
+               END-IF
+           ELSE
+               PERFORM UNTIL OPERATOR-STATUS NOT = "00"
+                   OR WS-LOGIN-OK = 'Y'
+                   READ OPERATOR-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF OP-ID-IN = WS-OP-ID
+                               AND OP-PASSWORD-IN = WS-OP-PASSWORD
+                               MOVE 'Y' TO WS-LOGIN-OK
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPERATOR-FILE
+           END-IF.
+
        MAIN-MENU.
            CALL "CLEAR-SCREEN".
            DISPLAY "__________________________________________________".
            DISPLAY "              FILE HANDLING | MAIN MENU  ".
            DISPLAY SPACE.
+           DISPLAY "OPERATOR: " WS-OP-ID.
+           DISPLAY SPACE.
            DISPLAY "1 - Sequences menu".
            DISPLAY "2 - Selections menu".
            DISPLAY "3 - Iterations menu".
+           DISPLAY "4 - Practicals menu".
            DISPLAY SPACE.
            DISPLAY "0 - Exit".
            DISPLAY "__________________________________________________".
-           DISPLAY "Enter your choice: " WITH NO ADVANCING.
-           ACCEPT MM-CHOICE.
+           IF WS-BATCH-MODE = 'Y'
+               READ CONTROL-FILE
+                   AT END
+                       MOVE "0" TO MM-CHOICE
+                   NOT AT END
+                       MOVE CONTROL-REC(1:2) TO MM-CHOICE
+               END-READ
+           ELSE
+               DISPLAY "Enter your choice: " WITH NO ADVANCING
+               ACCEPT MM-CHOICE
+           END-IF.
 
            EVALUATE MM-CHOICE
-             WHEN 0 
-               STOP RUN  
+             WHEN 0
+               PERFORM LOG-AUDIT-EVENT-LOGOUT
+               IF WS-BATCH-MODE = 'Y'
+                   CLOSE CONTROL-FILE
+               END-IF
+               STOP RUN
              WHEN 1
+               PERFORM LOG-AUDIT-EVENT-SEQUENCES
                CALL "CLEAR-SCREEN"
                CALL "SEQUENCE-MENU"
                PERFORM MAIN-MENU
-             WHEN 2 
+             WHEN 2
+               PERFORM LOG-AUDIT-EVENT-SELECTIONS
                CALL "CLEAR-SCREEN"
                CALL "SELECTION-MENU"
                PERFORM MAIN-MENU
-             WHEN 3 
+             WHEN 3
+               PERFORM LOG-AUDIT-EVENT-ITERATIONS
                CALL "CLEAR-SCREEN"
                CALL "ITERATION-MENU"
                PERFORM MAIN-MENU
+             WHEN 4
+               PERFORM LOG-AUDIT-EVENT-PRACTICALS
+               CALL "CLEAR-SCREEN"
+               CALL "PRACTICALS-MENU"
+               PERFORM MAIN-MENU
              WHEN OTHER
                 PERFORM MAIN-MENU
            END-EVALUATE.
        STOP RUN.
+
+       LOG-AUDIT-EVENT-LOGIN.
+           MOVE "LOGIN" TO AUDIT-EVENT.
+           PERFORM WRITE-AUDIT-REC.
+
+       LOG-AUDIT-EVENT-SEQUENCES.
+           MOVE "SEQUENCES MENU" TO AUDIT-EVENT.
+           PERFORM WRITE-AUDIT-REC.
+
+       LOG-AUDIT-EVENT-SELECTIONS.
+           MOVE "SELECTIONS MENU" TO AUDIT-EVENT.
+           PERFORM WRITE-AUDIT-REC.
+
+       LOG-AUDIT-EVENT-ITERATIONS.
+           MOVE "ITERATIONS MENU" TO AUDIT-EVENT.
+           PERFORM WRITE-AUDIT-REC.
+
+       LOG-AUDIT-EVENT-PRACTICALS.
+           MOVE "PRACTICALS MENU" TO AUDIT-EVENT.
+           PERFORM WRITE-AUDIT-REC.
+
+       LOG-AUDIT-EVENT-LOGOUT.
+           MOVE "LOGOUT" TO AUDIT-EVENT.
+           PERFORM WRITE-AUDIT-REC.
+
+       WRITE-AUDIT-REC.
+           MOVE WS-OP-ID TO AUDIT-OP-ID.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "05" OR "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           WRITE AUDIT-REC.
+           CLOSE AUDIT-FILE.
