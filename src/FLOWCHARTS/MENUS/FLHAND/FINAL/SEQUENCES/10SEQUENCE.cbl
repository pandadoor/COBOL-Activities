@@ -25,6 +25,10 @@
            01 areaa     PIC s9(11)V99.
            01 perimeter PIC s9(11)V99.
 
+           01 EXC-LOG-PROGRAM-ID PIC X(10).
+           01 EXC-LOG-CONTEXT PIC X(20).
+           01 EXC-LOG-REASON PIC X(40).
+
        PROCEDURE DIVISION.
            CALL "CLEAR-SCREEN"
            OPEN EXTEND 10SEQUENCE-FILE.
@@ -33,18 +37,31 @@
            ACCEPT base.
            DISPLAY "Input heightt: " WITH NO ADVANCING.
            ACCEPT heightt.
-           MOVE base TO d-base.
-           MOVE heightt TO d-heightt.
 
-          COMPUTE hypo = FUNCTION SQRT(base * base + heightt * heightt).
-          COMPUTE areaa = 0.5 * base * heightt.
-          COMPUTE perimeter = base + heightt + hypo.
+           IF base = 0 OR heightt = 0
+               DISPLAY "REJECTED: BASE AND HEIGHT MUST BE GREATER "
+                   "THAN ZERO."
+               MOVE "10SEQUENCE" TO EXC-LOG-PROGRAM-ID
+               MOVE base TO EXC-LOG-CONTEXT
+               MOVE "BASE OR HEIGHT NOT GREATER THAN ZERO" TO
+                   EXC-LOG-REASON
+               CALL "EXCLOG" USING EXC-LOG-PROGRAM-ID EXC-LOG-CONTEXT
+                   EXC-LOG-REASON
+           ELSE
+               MOVE base TO d-base
+               MOVE heightt TO d-heightt
+
+               COMPUTE hypo =
+                   FUNCTION SQRT(base * base + heightt * heightt)
+               COMPUTE areaa = 0.5 * base * heightt
+               COMPUTE perimeter = base + heightt + hypo
 
-           MOVE areaa TO areaa_out.
-           MOVE perimeter TO perimeter_out.
-           DISPLAY "Area of the triangle: " areaa_out.
-           DISPLAY "Perimeter of the triangle: " perimeter_out.
+               MOVE areaa TO areaa_out
+               MOVE perimeter TO perimeter_out
+               DISPLAY "Area of the triangle: " areaa_out
+               DISPLAY "Perimeter of the triangle: " perimeter_out
 
-           WRITE 10SEQUENCE-REC.
+               WRITE 10SEQUENCE-REC
+           END-IF.
            CLOSE 10SEQUENCE-FILE.
        EXIT PROGRAM.
