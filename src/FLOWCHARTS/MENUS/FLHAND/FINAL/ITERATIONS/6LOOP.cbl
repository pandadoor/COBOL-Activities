@@ -21,7 +21,12 @@
 
        WORKING-STORAGE SECTION.
        01 FACT     PIC     9(12).
-               
+       01 WS-OVERFLOW PIC X VALUE 'N'.
+
+       01 EXC-LOG-PROGRAM-ID PIC X(10).
+       01 EXC-LOG-CONTEXT PIC X(20).
+       01 EXC-LOG-REASON PIC X(40).
+
        PROCEDURE DIVISION.
            CALL "CLEAR-SCREEN"
            OPEN EXTEND 6ITER-FILE.
@@ -32,15 +37,30 @@
            MOVE 1 TO FACT
            MOVE 1 TO INT
 
-           PERFORM UNTIL INT > NUM
+           PERFORM UNTIL INT > NUM OR WS-OVERFLOW = 'Y'
                COMPUTE FACT = FACT * INT
-               MOVE FACT TO FACT_OUT
-               WRITE 6ITER-REC
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-OVERFLOW
+               END-COMPUTE
+               IF WS-OVERFLOW = 'N'
+                   MOVE FACT TO FACT_OUT
+                   WRITE 6ITER-REC
+               END-IF
                ADD 1 TO INT
            END-PERFORM.
 
-           MOVE FACT TO FACT_OUT.
-           DISPLAY "RESULT: " FACT_OUT.
+           IF WS-OVERFLOW = 'Y'
+               DISPLAY "RESULT: OVERFLOW - FACTORIAL EXCEEDS 12 "
+                   "DIGITS, VALUE IS INVALID"
+               MOVE "6LOOP" TO EXC-LOG-PROGRAM-ID
+               MOVE NUM TO EXC-LOG-CONTEXT
+               MOVE "FACTORIAL EXCEEDS 12 DIGITS" TO EXC-LOG-REASON
+               CALL "EXCLOG" USING EXC-LOG-PROGRAM-ID EXC-LOG-CONTEXT
+                   EXC-LOG-REASON
+           ELSE
+               MOVE FACT TO FACT_OUT
+               DISPLAY "RESULT: " FACT_OUT
+           END-IF.
 
            CLOSE 6ITER-FILE.
        EXIT PROGRAM.
