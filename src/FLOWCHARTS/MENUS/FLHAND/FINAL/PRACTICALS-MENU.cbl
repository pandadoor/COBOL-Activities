@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. PRACTICALS-MENU.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+            01 PM-CHOICE PIC x(2).
+
+       PROCEDURE DIVISION.
+
+       PRACTICALS-MENU.
+           CALL "CLEAR-SCREEN".
+           DISPLAY "__________________________________________________".
+           DISPLAY "                  PRACTICALS MENU  ".
+           DISPLAY SPACE.
+           DISPLAY "1 - Weekly salary".
+           DISPLAY "2 - Midterm exercises".
+           DISPLAY "3 - Task 1 (progressive tax)".
+           DISPLAY "4 - Task 2 (loan interest)".
+           DISPLAY "5 - Task 3 (BMI tracker)".
+           DISPLAY "6 - Leap year checker".
+           DISPLAY SPACE.
+           DISPLAY "0 - Exit".
+           DISPLAY "__________________________________________________".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT PM-CHOICE.
+
+           EVALUATE PM-CHOICE
+             WHEN 0
+               STOP RUN
+             WHEN 1
+               CALL "CLEAR-SCREEN"
+               CALL "WEEKLYSALARY"
+               PERFORM PRACTICALS-MENU
+             WHEN 2
+               CALL "CLEAR-SCREEN"
+               CALL "MIDTERM"
+               PERFORM PRACTICALS-MENU
+             WHEN 3
+               CALL "CLEAR-SCREEN"
+               CALL "TASK1"
+               PERFORM PRACTICALS-MENU
+             WHEN 4
+               CALL "CLEAR-SCREEN"
+               CALL "TASK2"
+               PERFORM PRACTICALS-MENU
+             WHEN 5
+               CALL "CLEAR-SCREEN"
+               CALL "TASK3"
+               PERFORM PRACTICALS-MENU
+             WHEN 6
+               CALL "CLEAR-SCREEN"
+               CALL "LEAPYEAR"
+               PERFORM PRACTICALS-MENU
+             WHEN OTHER
+                PERFORM PRACTICALS-MENU
+           END-EVALUATE.
+       STOP RUN.
