@@ -4,22 +4,45 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT 6SEL-FILE
-           ASSIGN TO 
+           ASSIGN TO
            "SELDATA/6SELECTION.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADECFG-FILE
+           ASSIGN TO "SELDATA/GRADECFG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADECFG-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  6SEL-FILE
            LABEL RECORD IS STANDARD
            DATA RECORD IS 6SEL-REC.
        01  6SEL-REC PIC X(50).
+
+       FD  GRADECFG-FILE.
+       01  GRADECFG-REC.
+           05 CFG-WEIGHT-PRELIM-IN PIC 9(2).
+           05 CFG-FILLER-1 PIC X(1).
+           05 CFG-WEIGHT-MIDTERM-IN PIC 9(2).
+           05 CFG-FILLER-2 PIC X(1).
+           05 CFG-WEIGHT-FINAL-IN PIC 9(2).
+           05 CFG-FILLER-3 PIC X(1).
+           05 CFG-PASS-THRESHOLD-IN PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
        01 PRELIM PIC 9(3).
        01 FINALL PIC 9(3).
        01 MIDTERM PIC 9(3).
        01 AVERAGE PIC 9(5).
+
+       01 GRADECFG-STATUS PIC XX.
+       01 WEIGHT-PRELIM PIC 9(2) VALUE 33.
+       01 WEIGHT-MIDTERM PIC 9(2) VALUE 33.
+       01 WEIGHT-FINAL PIC 9(2) VALUE 34.
+       01 WEIGHT-TOTAL PIC 9(3) VALUE 100.
+       01 PASS-THRESHOLD PIC 9(3)V99 VALUE 75.
        PROCEDURE DIVISION.
            CALL "CLEAR-SCREEN"
+           PERFORM LOAD-GRADE-CONFIG
            OPEN EXTEND 6SEL-FILE.
 
                DISPLAY "INPUT FOR PRELIM: " WITH NO ADVANCING.
@@ -36,7 +59,9 @@
                MOVE FINALL TO 6SEL-REC
                WRITE 6SEL-REC.
 
-               COMPUTE AVERAGE = (PRELIM + MIDTERM + FINALL) / 3.
+               COMPUTE AVERAGE =
+                   (PRELIM * WEIGHT-PRELIM + MIDTERM * WEIGHT-MIDTERM
+                   + FINALL * WEIGHT-FINAL) / WEIGHT-TOTAL.
 
                IF AVERAGE > 100 OR AVERAGE < 1
                    DISPLAY "INVALID AVERAGE"
@@ -65,7 +90,7 @@
                ELSE IF AVERAGE >= 76 AND <= 78
                    DISPLAY "GRADE: 2.75"
                    MOVE "GRADE: 2.75" TO 6SEL-REC
-               ELSE IF AVERAGE = 75
+               ELSE IF AVERAGE >= PASS-THRESHOLD AND < 76
                    DISPLAY "GRADE: 3.00"
                    MOVE "GRADE: 3.00" TO 6SEL-REC
                ELSE
@@ -76,3 +101,20 @@
            WRITE 6SEL-REC.
            CLOSE 6SEL-FILE.
        EXIT PROGRAM.
+
+       LOAD-GRADE-CONFIG.
+           OPEN INPUT GRADECFG-FILE.
+           IF GRADECFG-STATUS = "00"
+               READ GRADECFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-WEIGHT-PRELIM-IN TO WEIGHT-PRELIM
+                       MOVE CFG-WEIGHT-MIDTERM-IN TO WEIGHT-MIDTERM
+                       MOVE CFG-WEIGHT-FINAL-IN TO WEIGHT-FINAL
+                       MOVE CFG-PASS-THRESHOLD-IN TO PASS-THRESHOLD
+               END-READ
+               CLOSE GRADECFG-FILE
+           END-IF.
+           COMPUTE WEIGHT-TOTAL =
+               WEIGHT-PRELIM + WEIGHT-MIDTERM + WEIGHT-FINAL.
