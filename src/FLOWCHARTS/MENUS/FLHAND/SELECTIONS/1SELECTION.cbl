@@ -1,44 +1,173 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 1SELECTION.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT 1SELECTION-FILE 
-           ASSIGN TO "SELDATA/1SELECTION.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  1SELECTION-FILE
-           LABEL RECORD IS STANDARD
-           DATA RECORD IS 1SEL-REC.
-       01  1SEL-REC.
-           05 AVERAGE_OUT PIC ZZZ.9(2).
-       
-       WORKING-STORAGE SECTION.
-           01 PRELIM PIC 9(5).
-           01 MIDTERM PIC 9(5).
-           01 FINALL PIC 9(5).
-           01 AVERAGE_IN PIC 9(5)V99.
-       PROCEDURE DIVISION.
-           CALL "CLEAR-SCREEN"
-           OPEN EXTEND 1SELECTION-FILE.
-
-            DISPLAY "Input prelim: " WITH NO ADVANCING.
-            ACCEPT PRELIM.
-            DISPLAY "Input midterm: " WITH NO ADVANCING.
-            ACCEPT MIDTERM.
-            DISPLAY "Input final: " WITH NO ADVANCING.
-            ACCEPT FINALL.
-
-           COMPUTE AVERAGE_IN = (MIDTERM + FINALL + PRELIM)/ 3.
-           MOVE AVERAGE_IN TO AVERAGE_OUT.
-
-           DISPLAY " ".
-           IF AVERAGE_IN GREATER THAN OR EQUAL TO 75
-               DISPLAY "Passed, average: ",AVERAGE_OUT
-           ELSE
-               DISPLAY  "Failed, average: ", AVERAGE_OUT
-           END-IF.
-           WRITE 1SEL-REC.
-           CLOSE 1SELECTION-FILE.
-       EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 1SELECTION.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 1SELECTION-FILE
+           ASSIGN TO "SELDATA/1SELECTION.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GRADECFG-FILE
+           ASSIGN TO "SELDATA/GRADECFG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADECFG-STATUS.
+           SELECT ROSTER-FILE
+           ASSIGN TO "SELDATA/ROSTER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ROSTER-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  1SELECTION-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS 1SEL-REC.
+       01  1SEL-REC.
+           05 AVERAGE_OUT PIC ZZZ.9(2).
+
+       FD  GRADECFG-FILE.
+       01  GRADECFG-REC.
+           05 CFG-WEIGHT-PRELIM-IN PIC 9(2).
+           05 CFG-FILLER-1 PIC X(1).
+           05 CFG-WEIGHT-MIDTERM-IN PIC 9(2).
+           05 CFG-FILLER-2 PIC X(1).
+           05 CFG-WEIGHT-FINAL-IN PIC 9(2).
+           05 CFG-FILLER-3 PIC X(1).
+           05 CFG-PASS-THRESHOLD-IN PIC 9(3)V99.
+
+       FD  ROSTER-FILE.
+       01  ROSTER-REC.
+           05 ROSTER-NAME PIC X(20).
+           05 ROSTER-FILLER-1 PIC X(1).
+           05 ROSTER-PRELIM PIC 9(5).
+           05 ROSTER-FILLER-2 PIC X(1).
+           05 ROSTER-MIDTERM PIC 9(5).
+           05 ROSTER-FILLER-3 PIC X(1).
+           05 ROSTER-FINALL PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+           01 PRELIM PIC 9(5).
+           01 MIDTERM PIC 9(5).
+           01 FINALL PIC 9(5).
+           01 AVERAGE_IN PIC 9(5)V99.
+
+           01 GRADECFG-STATUS PIC XX.
+           01 ROSTER-STATUS PIC XX.
+           01 WEIGHT-PRELIM PIC 9(2) VALUE 33.
+           01 WEIGHT-MIDTERM PIC 9(2) VALUE 33.
+           01 WEIGHT-FINAL PIC 9(2) VALUE 34.
+           01 WEIGHT-TOTAL PIC 9(3) VALUE 100.
+           01 PASS-THRESHOLD PIC 9(3)V99 VALUE 75.
+
+           01 WS-MODE PIC X VALUE 'S'.
+           01 WS-ROSTER-NAME PIC X(20).
+           01 WS-HONOR-COUNT PIC 9(5) VALUE 0.
+           01 WS-DEFICIENT-COUNT PIC 9(5) VALUE 0.
+
+           01 WS-RPT-FUNCTION PIC X(1).
+           01 WS-RPT-TITLE PIC X(40) VALUE
+               "CLASS ROSTER HONOR ROLL REPORT".
+           01 WS-RPT-COLHDR PIC X(80) VALUE
+               "STUDENT               AVERAGE   STATUS".
+           01 WS-RPT-LPP PIC 9(3) VALUE 20.
+
+       PROCEDURE DIVISION.
+           CALL "CLEAR-SCREEN"
+           PERFORM LOAD-GRADE-CONFIG.
+
+           DISPLAY "(S)ingle student or (B)atch roster: " WITH
+               NO ADVANCING.
+           ACCEPT WS-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+           IF WS-MODE = 'B'
+               PERFORM BATCH-ROSTER-MODE
+           ELSE
+               PERFORM SINGLE-STUDENT-MODE
+           END-IF.
+       EXIT PROGRAM.
+
+       LOAD-GRADE-CONFIG.
+           OPEN INPUT GRADECFG-FILE.
+           IF GRADECFG-STATUS = "00"
+               READ GRADECFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-WEIGHT-PRELIM-IN TO WEIGHT-PRELIM
+                       MOVE CFG-WEIGHT-MIDTERM-IN TO WEIGHT-MIDTERM
+                       MOVE CFG-WEIGHT-FINAL-IN TO WEIGHT-FINAL
+                       MOVE CFG-PASS-THRESHOLD-IN TO PASS-THRESHOLD
+               END-READ
+               CLOSE GRADECFG-FILE
+           END-IF.
+           COMPUTE WEIGHT-TOTAL =
+               WEIGHT-PRELIM + WEIGHT-MIDTERM + WEIGHT-FINAL.
+
+       SINGLE-STUDENT-MODE.
+           OPEN EXTEND 1SELECTION-FILE.
+
+            DISPLAY "Input prelim: " WITH NO ADVANCING.
+            ACCEPT PRELIM.
+            DISPLAY "Input midterm: " WITH NO ADVANCING.
+            ACCEPT MIDTERM.
+            DISPLAY "Input final: " WITH NO ADVANCING.
+            ACCEPT FINALL.
+
+           COMPUTE AVERAGE_IN =
+               (PRELIM * WEIGHT-PRELIM + MIDTERM * WEIGHT-MIDTERM
+               + FINALL * WEIGHT-FINAL) / WEIGHT-TOTAL.
+           MOVE AVERAGE_IN TO AVERAGE_OUT.
+
+           DISPLAY " ".
+           IF AVERAGE_IN >= PASS-THRESHOLD
+               DISPLAY "Passed, average: ",AVERAGE_OUT
+           ELSE
+               DISPLAY  "Failed, average: ", AVERAGE_OUT
+           END-IF.
+           WRITE 1SEL-REC.
+           CLOSE 1SELECTION-FILE.
+
+       BATCH-ROSTER-MODE.
+           OPEN INPUT ROSTER-FILE.
+           IF ROSTER-STATUS NOT = "00"
+               DISPLAY "NO ROSTER FILE FOUND AT SELDATA/ROSTER.DAT."
+           ELSE
+               OPEN EXTEND 1SELECTION-FILE
+               MOVE 'I' TO WS-RPT-FUNCTION
+               CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+                   WS-RPT-COLHDR WS-RPT-LPP
+               PERFORM UNTIL ROSTER-STATUS NOT = "00"
+                   READ ROSTER-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM GRADE-ONE-ROSTER-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE ROSTER-FILE
+               CLOSE 1SELECTION-FILE
+               DISPLAY " "
+               DISPLAY "HONOR ROLL COUNT: " WS-HONOR-COUNT
+               DISPLAY "DEFICIENCY COUNT: " WS-DEFICIENT-COUNT
+           END-IF.
+
+       GRADE-ONE-ROSTER-ENTRY.
+           MOVE ROSTER-NAME TO WS-ROSTER-NAME.
+           MOVE ROSTER-PRELIM TO PRELIM.
+           MOVE ROSTER-MIDTERM TO MIDTERM.
+           MOVE ROSTER-FINALL TO FINALL.
+
+           COMPUTE AVERAGE_IN =
+               (PRELIM * WEIGHT-PRELIM + MIDTERM * WEIGHT-MIDTERM
+               + FINALL * WEIGHT-FINAL) / WEIGHT-TOTAL.
+           MOVE AVERAGE_IN TO AVERAGE_OUT.
+
+           MOVE 'L' TO WS-RPT-FUNCTION.
+           CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+               WS-RPT-COLHDR WS-RPT-LPP.
+           IF AVERAGE_IN >= PASS-THRESHOLD
+               ADD 1 TO WS-HONOR-COUNT
+               DISPLAY WS-ROSTER-NAME "  " AVERAGE_OUT "   PASSED"
+           ELSE
+               ADD 1 TO WS-DEFICIENT-COUNT
+               DISPLAY WS-ROSTER-NAME "  " AVERAGE_OUT "   FAILED"
+           END-IF.
+           WRITE 1SEL-REC.
