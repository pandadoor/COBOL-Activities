@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 7ROLLUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT 7SEL-FILE
+           ASSIGN TO "SELDATA/EXLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS SEL7-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  7SEL-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS 7SEL-REC.
+       01  7SEL-REC.
+           COPY EXRESULT.
+
+       WORKING-STORAGE SECTION.
+       01  SEL7-STATUS PIC XX.
+       01  WS-DAY-COUNT PIC 9(7) VALUE 0.
+       01  WS-TEMP-TOTAL PIC S9(19) VALUE 0.
+       01  WS-TEMP-AVG PIC S9(19)V99.
+       01  WS-TEMP-MIN PIC S9(19).
+       01  WS-TEMP-MAX PIC S9(19).
+       01  WS-FREEZING-COUNT PIC 9(7) VALUE 0.
+       01  WS-VERYCOLD-COUNT PIC 9(7) VALUE 0.
+       01  WS-COLD-COUNT PIC 9(7) VALUE 0.
+       01  WS-NORMAL-COUNT PIC 9(7) VALUE 0.
+       01  WS-HOT-COUNT PIC 9(7) VALUE 0.
+       01  WS-VERYHOT-COUNT PIC 9(7) VALUE 0.
+
+       01  WS-RPT-FUNCTION PIC X(1).
+       01  WS-RPT-TITLE PIC X(40) VALUE
+           "WEEKLY TEMPERATURE ROLLUP".
+       01  WS-RPT-COLHDR PIC X(80) VALUE SPACES.
+       01  WS-RPT-LPP PIC 9(3) VALUE 50.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT 7SEL-FILE.
+           IF SEL7-STATUS NOT = "00"
+               DISPLAY "NO TEMPERATURE READINGS ON FILE YET."
+           ELSE
+               PERFORM UNTIL SEL7-STATUS NOT = "00"
+                   READ 7SEL-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF EXR-PROGRAM-ID = "7SELECTION"
+                               PERFORM ACCUMULATE-READING
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE 7SEL-FILE
+               PERFORM DISPLAY-SUMMARY
+           END-IF.
+       STOP RUN.
+
+       ACCUMULATE-READING.
+           IF WS-DAY-COUNT = 0
+               MOVE EXR-VALUE TO WS-TEMP-MIN
+               MOVE EXR-VALUE TO WS-TEMP-MAX
+           ELSE
+               IF EXR-VALUE < WS-TEMP-MIN
+                   MOVE EXR-VALUE TO WS-TEMP-MIN
+               END-IF
+               IF EXR-VALUE > WS-TEMP-MAX
+                   MOVE EXR-VALUE TO WS-TEMP-MAX
+               END-IF
+           END-IF.
+           ADD EXR-VALUE TO WS-TEMP-TOTAL.
+           ADD 1 TO WS-DAY-COUNT.
+
+           EVALUATE EXR-DETAIL
+               WHEN "FREEZING WEATHER"
+                   ADD 1 TO WS-FREEZING-COUNT
+               WHEN "VERY COLD WEATHER"
+                   ADD 1 TO WS-VERYCOLD-COUNT
+               WHEN "COLD WEATHER"
+                   ADD 1 TO WS-COLD-COUNT
+               WHEN "NORMAL IN TEMPERATURE"
+                   ADD 1 TO WS-NORMAL-COUNT
+               WHEN "HOT"
+                   ADD 1 TO WS-HOT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-VERYHOT-COUNT
+           END-EVALUATE.
+
+       DISPLAY-SUMMARY.
+           COMPUTE WS-TEMP-AVG = WS-TEMP-TOTAL / WS-DAY-COUNT.
+           MOVE 'I' TO WS-RPT-FUNCTION.
+           CALL "RPTHDR" USING WS-RPT-FUNCTION WS-RPT-TITLE
+               WS-RPT-COLHDR WS-RPT-LPP.
+           DISPLAY "DAYS LOGGED: " WS-DAY-COUNT.
+           DISPLAY "AVERAGE TEMP: " WS-TEMP-AVG.
+           DISPLAY "MIN TEMP:     " WS-TEMP-MIN.
+           DISPLAY "MAX TEMP:     " WS-TEMP-MAX.
+           DISPLAY " ".
+           DISPLAY "FREEZING WEATHER:      " WS-FREEZING-COUNT.
+           DISPLAY "VERY COLD WEATHER:     " WS-VERYCOLD-COUNT.
+           DISPLAY "COLD WEATHER:          " WS-COLD-COUNT.
+           DISPLAY "NORMAL IN TEMPERATURE: " WS-NORMAL-COUNT.
+           DISPLAY "HOT:                   " WS-HOT-COUNT.
+           DISPLAY "VERY HOT:              " WS-VERYHOT-COUNT.
+       END PROGRAM 7ROLLUP.
