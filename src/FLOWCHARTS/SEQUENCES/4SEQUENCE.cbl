@@ -1,29 +1,173 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 4SEQUENCE.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 num1 PIC s9(10).
-           01 num2 PIC s9(10).
-           01 summ PIC +$Z,Z(3),Z(3),Z(3).
-           01 diff PIC +$Z,Z(3),Z(3),Z(3).
-           01 prod PIC +$Z,Z(3),Z(3),Z(3).
-           01 quot PIC +$Z,Z(3),Z(3),Z(3).9(2).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Insert number 1: " WITH NO ADVANCING. 
-           ACCEPT num1.
-           DISPLAY "Insert number 2: " WITH NO ADVANCING.
-           ACCEPT num2.
-
-           ADD num1 TO num2 GIVING summ.
-           DIVIDE num1 BY num2 GIVING quot.
-           MULTIPLY num1 BY num2 GIVING prod.
-           SUBTRACT num1 FROM num2 GIVING diff.
-
-           DISPLAY SPACE.
-           DISPLAY "SUM:        ", FUNCTION TRIM(summ).
-           DISPLAY "DIFFERENCE: ", FUNCTION TRIM(diff).
-           DISPLAY "PRODUCT:    ", FUNCTION TRIM(prod).
-           DISPLAY "QUOTIENT:   ", FUNCTION TRIM(quot).
-       STOP RUN.
-       END PROGRAM 4SEQUENCE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 4SEQUENCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-FILE
+           ASSIGN TO "SELDATA/4SEQERROR.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ERROR-STATUS.
+           SELECT PAIRS-IN-FILE
+           ASSIGN TO "SELDATA/4SEQPAIRS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PAIRS-IN-STATUS.
+           SELECT RESULTS-OUT-FILE
+           ASSIGN TO "SELDATA/4SEQRESULTS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RESULTS-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-FILE.
+       01  ERROR-REC.
+           05 ERROR-NUM1 PIC S9(10).
+           05 ERROR-FILLER-1 PIC X(1).
+           05 ERROR-NUM2 PIC S9(10).
+           05 ERROR-FILLER-2 PIC X(1).
+           05 ERROR-MESSAGE PIC X(40).
+           05 ERROR-FILLER-3 PIC X(1).
+           05 ERROR-DATE PIC 9(8).
+
+       FD  PAIRS-IN-FILE.
+       01  PAIRS-IN-REC.
+           05 PAIRS-IN-NUM1 PIC S9(10).
+           05 PAIRS-IN-FILLER PIC X(1).
+           05 PAIRS-IN-NUM2 PIC S9(10).
+
+       FD  RESULTS-OUT-FILE.
+       01  RESULTS-OUT-REC.
+           05 RESULTS-NUM1 PIC S9(10).
+           05 RESULTS-FILLER-1 PIC X(1).
+           05 RESULTS-NUM2 PIC S9(10).
+           05 RESULTS-FILLER-2 PIC X(1).
+           05 RESULTS-SUM PIC S9(11).
+           05 RESULTS-FILLER-3 PIC X(1).
+           05 RESULTS-DIFF PIC S9(11).
+           05 RESULTS-FILLER-4 PIC X(1).
+           05 RESULTS-PROD PIC S9(21).
+           05 RESULTS-FILLER-5 PIC X(1).
+           05 RESULTS-QUOT PIC S9(10)V99.
+           05 RESULTS-FILLER-6 PIC X(1).
+           05 RESULTS-STATUS PIC X(10).
+
+       WORKING-STORAGE SECTION.
+           01 num1 PIC s9(10).
+           01 num2 PIC s9(10).
+           01 summ PIC +$Z,Z(3),Z(3),Z(3).
+           01 diff PIC +$Z,Z(3),Z(3),Z(3).
+           01 prod PIC +$Z,Z(3),Z(3),Z(3).
+           01 quot PIC +$Z,Z(3),Z(3),Z(3).9(2).
+
+           01 ERROR-STATUS PIC XX.
+           01 PAIRS-IN-STATUS PIC XX.
+           01 RESULTS-OUT-STATUS PIC XX.
+           01 WS-MODE PIC X VALUE 'S'.
+           01 WS-DIVIDE-OK PIC X VALUE 'Y'.
+
+           01 EXC-LOG-PROGRAM-ID PIC X(10).
+           01 EXC-LOG-CONTEXT PIC X(20).
+           01 EXC-LOG-REASON PIC X(40).
+
+       PROCEDURE DIVISION.
+           DISPLAY "(S)ingle pair or (B)atch from file: " WITH
+               NO ADVANCING.
+           ACCEPT WS-MODE.
+           MOVE FUNCTION UPPER-CASE(WS-MODE) TO WS-MODE.
+
+           IF WS-MODE = 'B'
+               PERFORM BATCH-MODE
+           ELSE
+               PERFORM SINGLE-PAIR-MODE
+           END-IF.
+       STOP RUN.
+
+       SINGLE-PAIR-MODE.
+           DISPLAY "Insert number 1: " WITH NO ADVANCING.
+           ACCEPT num1.
+           DISPLAY "Insert number 2: " WITH NO ADVANCING.
+           ACCEPT num2.
+
+           ADD num1 TO num2 GIVING summ.
+           MULTIPLY num1 BY num2 GIVING prod.
+           SUBTRACT num1 FROM num2 GIVING diff.
+
+           DISPLAY SPACE.
+           DISPLAY "SUM:        ", FUNCTION TRIM(summ).
+           DISPLAY "DIFFERENCE: ", FUNCTION TRIM(diff).
+           DISPLAY "PRODUCT:    ", FUNCTION TRIM(prod).
+
+           PERFORM CHECK-DIVIDE-BY-ZERO.
+           IF WS-DIVIDE-OK = 'Y'
+               DIVIDE num1 BY num2 GIVING quot
+               DISPLAY "QUOTIENT:   ", FUNCTION TRIM(quot)
+           ELSE
+               DISPLAY "QUOTIENT:   CANNOT DIVIDE BY ZERO"
+               PERFORM LOG-DIVIDE-ERROR
+           END-IF.
+
+       CHECK-DIVIDE-BY-ZERO.
+           IF num2 = 0
+               MOVE 'N' TO WS-DIVIDE-OK
+           ELSE
+               MOVE 'Y' TO WS-DIVIDE-OK
+           END-IF.
+
+       LOG-DIVIDE-ERROR.
+           MOVE num1 TO ERROR-NUM1.
+           MOVE num2 TO ERROR-NUM2.
+           MOVE "DIVIDE BY ZERO - QUOTIENT NOT COMPUTED" TO
+               ERROR-MESSAGE.
+           ACCEPT ERROR-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND ERROR-FILE.
+           IF ERROR-STATUS = "05" OR "35"
+               OPEN OUTPUT ERROR-FILE
+           END-IF.
+           WRITE ERROR-REC.
+           CLOSE ERROR-FILE.
+           MOVE "4SEQUENCE" TO EXC-LOG-PROGRAM-ID.
+           MOVE num1 TO EXC-LOG-CONTEXT.
+           MOVE ERROR-MESSAGE TO EXC-LOG-REASON.
+           CALL "EXCLOG" USING EXC-LOG-PROGRAM-ID EXC-LOG-CONTEXT
+               EXC-LOG-REASON.
+
+       BATCH-MODE.
+           OPEN INPUT PAIRS-IN-FILE.
+           IF PAIRS-IN-STATUS NOT = "00"
+               DISPLAY "NO PAIRS FILE FOUND AT SELDATA/4SEQPAIRS.DAT."
+           ELSE
+               OPEN OUTPUT RESULTS-OUT-FILE
+               PERFORM UNTIL PAIRS-IN-STATUS NOT = "00"
+                   READ PAIRS-IN-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           PERFORM PROCESS-ONE-PAIR
+                   END-READ
+               END-PERFORM
+               CLOSE PAIRS-IN-FILE
+               CLOSE RESULTS-OUT-FILE
+               DISPLAY "BATCH RESULTS WRITTEN TO " ,
+                   "SELDATA/4SEQRESULTS.DAT"
+           END-IF.
+
+       PROCESS-ONE-PAIR.
+           MOVE PAIRS-IN-NUM1 TO num1.
+           MOVE PAIRS-IN-NUM2 TO num2.
+
+           MOVE num1 TO RESULTS-NUM1.
+           MOVE num2 TO RESULTS-NUM2.
+           ADD num1 TO num2 GIVING RESULTS-SUM.
+           SUBTRACT num1 FROM num2 GIVING RESULTS-DIFF.
+           MULTIPLY num1 BY num2 GIVING RESULTS-PROD.
+
+           PERFORM CHECK-DIVIDE-BY-ZERO.
+           IF WS-DIVIDE-OK = 'Y'
+               DIVIDE num1 BY num2 GIVING RESULTS-QUOT
+               MOVE "OK" TO RESULTS-STATUS
+           ELSE
+               MOVE 0 TO RESULTS-QUOT
+               MOVE "DIV BY ZERO" TO RESULTS-STATUS
+               PERFORM LOG-DIVIDE-ERROR
+           END-IF.
+           WRITE RESULTS-OUT-REC.
+       END PROGRAM 4SEQUENCE.
