@@ -1,13 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. 5SEQUENCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRADECFG-FILE
+           ASSIGN TO "SELDATA/GRADECFG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS GRADECFG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GRADECFG-FILE.
+       01  GRADECFG-REC.
+           05 CFG-WEIGHT-PRELIM-IN PIC 9(2).
+           05 CFG-FILLER-1 PIC X(1).
+           05 CFG-WEIGHT-MIDTERM-IN PIC 9(2).
+           05 CFG-FILLER-2 PIC X(1).
+           05 CFG-WEIGHT-FINAL-IN PIC 9(2).
+           05 CFG-FILLER-3 PIC X(1).
+           05 CFG-PASS-THRESHOLD-IN PIC 9(3)V99.
+
        WORKING-STORAGE SECTION.
            01 midterm PIC 9(5).
            01 prelim PIC 9(5).
            01 finals PIC 9(5).
            01 average PIC 9(5)v99.
            01 average_out PIC ZZZ.99.
+
+           01 GRADECFG-STATUS PIC XX.
+           01 WEIGHT-PRELIM PIC 9(2) VALUE 33.
+           01 WEIGHT-MIDTERM PIC 9(2) VALUE 33.
+           01 WEIGHT-FINAL PIC 9(2) VALUE 34.
+           01 WEIGHT-TOTAL PIC 9(3) VALUE 100.
        PROCEDURE DIVISION.
+           PERFORM LOAD-GRADE-CONFIG.
+
            DISPLAY "Input prelim: " WITH NO ADVANCING.
            ACCEPT prelim.
            DISPLAY "Input midterm: " WITH NO ADVANCING.
@@ -15,9 +41,27 @@
            DISPLAY "Input finals: " WITH NO ADVANCING.
            ACCEPT finals.
 
-           COMPUTE average = (midterm + prelim + finals) / 3.
+           COMPUTE average =
+               (prelim * WEIGHT-PRELIM + midterm * WEIGHT-MIDTERM
+               + finals * WEIGHT-FINAL) / WEIGHT-TOTAL.
            MOVE average TO average_out.
            DISPLAY " ".
            DISPLAY "Average: ", FUNCTION TRIM(average_out).
            STOP RUN.
+
+       LOAD-GRADE-CONFIG.
+           OPEN INPUT GRADECFG-FILE.
+           IF GRADECFG-STATUS = "00"
+               READ GRADECFG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CFG-WEIGHT-PRELIM-IN TO WEIGHT-PRELIM
+                       MOVE CFG-WEIGHT-MIDTERM-IN TO WEIGHT-MIDTERM
+                       MOVE CFG-WEIGHT-FINAL-IN TO WEIGHT-FINAL
+               END-READ
+               CLOSE GRADECFG-FILE
+           END-IF.
+           COMPUTE WEIGHT-TOTAL =
+               WEIGHT-PRELIM + WEIGHT-MIDTERM + WEIGHT-FINAL.
        END PROGRAM 5SEQUENCE.
