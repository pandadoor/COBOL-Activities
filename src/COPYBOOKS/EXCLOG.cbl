@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLOG.
+      *    SHARED EXCEPTION LOG. CALLED WITH A PROGRAM-ID, A SHORT
+      *    CONTEXT (WHAT WAS BEING PROCESSED) AND A REASON WHENEVER A
+      *    PROGRAM REJECTS BAD INPUT OR GUARDS AN ABEND-WORTHY
+      *    CONDITION, SO ALL SUCH EVENTS LAND IN ONE PLACE INSTEAD OF
+      *    EACH PROGRAM'S OWN REJECT FILE (OR NOWHERE AT ALL).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCLOG-FILE
+               ASSIGN TO "EXCEPTION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCLOG-FILE.
+       01  EXCLOG-REC.
+           COPY EXCREC.
+
+       WORKING-STORAGE SECTION.
+       01  EXCLOG-STATUS PIC XX.
+
+       LINKAGE SECTION.
+       01  LK-PROGRAM-ID PIC X(10).
+       01  LK-CONTEXT PIC X(20).
+       01  LK-REASON PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PROGRAM-ID LK-CONTEXT LK-REASON.
+       EXCLOG-MAIN.
+           MOVE LK-PROGRAM-ID TO EXC-PROGRAM-ID.
+           MOVE LK-CONTEXT TO EXC-CONTEXT.
+           MOVE LK-REASON TO EXC-REASON.
+           ACCEPT EXC-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND EXCLOG-FILE.
+           IF EXCLOG-STATUS = "05" OR EXCLOG-STATUS = "35"
+               OPEN OUTPUT EXCLOG-FILE
+           END-IF.
+           WRITE EXCLOG-REC.
+           CLOSE EXCLOG-FILE.
+           GOBACK.
+       END PROGRAM EXCLOG.
