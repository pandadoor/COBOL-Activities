@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHDR.
+      *    SHARED REPORT-FORMATTING ROUTINE.
+      *    CALLED WITH FUNCTION 'I' ONCE PER REPORT TO PRINT THE
+      *    TITLE/RUN-DATE/PAGE-NUMBER BANNER AND COLUMN HEADER, THEN
+      *    WITH FUNCTION 'L' ONCE PER DETAIL LINE SO THE BANNER AND
+      *    COLUMN HEADER REPEAT WHENEVER THE PAGE FILLS UP.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-PAGE-NO PIC 9(4) VALUE 0.
+       01  WS-LINE-COUNT PIC 9(4) VALUE 0.
+       01  WS-TITLE-SAVE PIC X(40).
+       01  WS-COLHDR-SAVE PIC X(80).
+       01  WS-LPP-SAVE PIC 9(3) VALUE 50.
+       01  WS-RUN-DATE PIC 9(8).
+       01  OUT-PAGE-NO PIC ZZZ9.
+
+       LINKAGE SECTION.
+       01  RPT-FUNCTION PIC X(1).
+       01  RPT-TITLE PIC X(40).
+       01  RPT-COLUMN-HDR PIC X(80).
+       01  RPT-LINES-PER-PAGE PIC 9(3).
+
+       PROCEDURE DIVISION USING RPT-FUNCTION RPT-TITLE RPT-COLUMN-HDR
+           RPT-LINES-PER-PAGE.
+       RPTHDR-MAIN.
+           EVALUATE RPT-FUNCTION
+               WHEN 'I'
+                   MOVE RPT-TITLE TO WS-TITLE-SAVE
+                   MOVE RPT-COLUMN-HDR TO WS-COLHDR-SAVE
+                   MOVE RPT-LINES-PER-PAGE TO WS-LPP-SAVE
+                   MOVE 0 TO WS-PAGE-NO
+                   MOVE 0 TO WS-LINE-COUNT
+                   ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+                   PERFORM PRINT-PAGE-HEADER
+               WHEN 'L'
+                   ADD 1 TO WS-LINE-COUNT
+                   IF WS-LINE-COUNT > WS-LPP-SAVE
+                       PERFORM PRINT-PAGE-HEADER
+                       MOVE 1 TO WS-LINE-COUNT
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           GOBACK.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO OUT-PAGE-NO.
+           DISPLAY SPACES.
+           DISPLAY "======================================"
+               "============================".
+           DISPLAY FUNCTION TRIM(WS-TITLE-SAVE) "   RUN DATE: "
+               WS-RUN-DATE "   PAGE " FUNCTION TRIM(OUT-PAGE-NO).
+           DISPLAY "======================================"
+               "============================".
+           IF WS-COLHDR-SAVE NOT = SPACES
+               DISPLAY FUNCTION TRIM(WS-COLHDR-SAVE) " "
+           END-IF.
+       END PROGRAM RPTHDR.
