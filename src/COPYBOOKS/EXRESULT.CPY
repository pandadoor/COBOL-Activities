@@ -0,0 +1,7 @@
+           05 EXR-PROGRAM-ID PIC X(10).
+           05 EXR-FILLER-1 PIC X(1).
+           05 EXR-DATE PIC 9(8).
+           05 EXR-FILLER-2 PIC X(1).
+           05 EXR-VALUE PIC S9(19).
+           05 EXR-FILLER-3 PIC X(1).
+           05 EXR-DETAIL PIC X(21).
