@@ -0,0 +1,7 @@
+           05 EXC-PROGRAM-ID PIC X(10).
+           05 EXC-FILLER-1 PIC X(1).
+           05 EXC-DATE PIC 9(8).
+           05 EXC-FILLER-2 PIC X(1).
+           05 EXC-CONTEXT PIC X(20).
+           05 EXC-FILLER-3 PIC X(1).
+           05 EXC-REASON PIC X(40).
