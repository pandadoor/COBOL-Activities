@@ -1,10 +1,113 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MIDTERM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIER-FILE
+           ASSIGN TO "PRACTICALS/COMMRATES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS TIER-STATUS.
+           SELECT SALESMAN-FILE
+           ASSIGN TO "SELDATA/SALESMAN.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SM-SNUM
+           FILE STATUS IS SALESMAN-STATUS.
+           SELECT REJECT-FILE
+           ASSIGN TO "SELDATA/COMMREJECT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REJECT-STATUS.
+           SELECT COMMTXN-FILE
+           ASSIGN TO "SELDATA/COMMTXN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS COMMTXN-STATUS.
+           SELECT RECT-FILE
+           ASSIGN TO "PRACTICALS/RECTANGLE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RECT-STATUS.
+           SELECT 8ITER-FILE
+           ASSIGN TO "PRACTICALS/8ITER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS 8ITER-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TIER-FILE.
+       01  TIER-REC.
+           05 TIER-UPPER-IN PIC 9(9).
+           05 TIER-FILLER PIC X(1).
+           05 TIER-RATE-IN PIC V99.
+
+       FD  SALESMAN-FILE.
+       01  SALESMAN-REC.
+           05 SM-SNUM PIC 9(14).
+           05 SM-SNAME PIC X(20).
+
+       FD  REJECT-FILE.
+       01  REJECT-REC.
+           05 REJECT-SNUM PIC 9(14).
+           05 REJECT-FILLER PIC X(1).
+           05 REJECT-FIELD PIC X(15).
+           05 REJECT-REASON PIC X(40).
+
+       FD  COMMTXN-FILE.
+       01  COMMTXN-REC.
+           05 COMMTXN-SNUM PIC 9(14).
+           05 COMMTXN-FILLER-1 PIC X(1).
+           05 COMMTXN-SNAME PIC X(20).
+           05 COMMTXN-FILLER-2 PIC X(1).
+           05 COMMTXN-TS PIC S9(19)V99.
+           05 COMMTXN-FILLER-3 PIC X(1).
+           05 COMMTXN-COMMISSION PIC S9(19)V99.
+           05 COMMTXN-FILLER-4 PIC X(1).
+           05 COMMTXN-DATE PIC 9(8).
+
+       FD  RECT-FILE.
+       01  RECT-REC.
+           05 RECT-LENGTH PIC 9(5)V99.
+           05 RECT-FILLER-1 PIC X(1).
+           05 RECT-WIDTH PIC 9(5)V99.
+           05 RECT-FILLER-2 PIC X(1).
+           05 RECT-AREA PIC 9(7)V99.
+           05 RECT-FILLER-3 PIC X(1).
+           05 RECT-PERIMETER PIC 9(7)V99.
+           05 RECT-FILLER-4 PIC X(1).
+           05 RECT-DATE PIC 9(8).
+
+       FD  8ITER-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS 8ITER-REC.
+       01  8ITER-REC.
+           05 ITER-CURRENT-OUT  PIC Z,ZZZ,ZZ9.
+           05 ITER-B-OUT        PIC Z(14).
+           05 ITER-NEXTT-OUT    PIC Z(14).
+           05 ITER-TERMS-OUT    PIC Z(14).
+           05 FILLER            PIC X(3).
+           05 ITER-N            PIC 9(14).
+
        WORKING-STORAGE SECTION.
        01  MCHOICE PIC A(9).
 
+       01  EXC-LOG-PROGRAM-ID PIC X(10).
+       01  EXC-LOG-CONTEXT PIC X(20).
+       01  EXC-LOG-REASON PIC X(40).
+
+       01  TIER-STATUS PIC XX.
+       01  SALESMAN-STATUS PIC XX.
+       01  REJECT-STATUS PIC XX.
+       01  COMMTXN-STATUS PIC XX.
+       01  RECT-STATUS PIC XX.
+       01  8ITER-STATUS PIC XX.
+       01  TIER-COUNT PIC 9(1) VALUE 5.
+       01  TIER-TABLE.
+           05 TIER-ENTRY OCCURS 5 TIMES.
+               10 TIER-UPPER PIC 9(9).
+               10 TIER-RATE PIC V99.
+       01  TIER-IDX PIC 9(1).
+       01  WS-VALID-ENTRY PIC X VALUE 'Y'.
+       01  WS-UNSIGNED-SNUM PIC 9(14).
+       01  WS-FOUND-SALESMAN PIC X VALUE 'N'.
+
       *     SEQUENCE
        01  LENGTHH     PIC 9(5)V99.
        01  WIDTHH      PIC 9(5)V99.
@@ -86,51 +189,176 @@
 
            DISPLAY "Area of the rectangle: " AREA_OUT.
            DISPLAY "Perimeter of the rectangle: " PERIMETER_OUT.
-          
+           PERFORM LOG-RECTANGLE.
+
+       LOG-RECTANGLE.
+           MOVE LENGTHH TO RECT-LENGTH.
+           MOVE WIDTHH TO RECT-WIDTH.
+           MOVE AREAA TO RECT-AREA.
+           MOVE PERIMETER TO RECT-PERIMETER.
+           ACCEPT RECT-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND RECT-FILE.
+           IF RECT-STATUS = "05" OR "35"
+               OPEN OUTPUT RECT-FILE
+           END-IF.
+           WRITE RECT-REC.
+           CLOSE RECT-FILE.
+
        SELECTION-8.
            CALL "SYSTEM" USING "clear".
-           DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING
-               ACCEPT SNUM
+           PERFORM LOAD-COMM-TIERS.
+
+           DISPLAY "ENTER SALESMAN NUMBER: " WITH NO ADVANCING.
+           ACCEPT SNUM.
+           MOVE SNUM TO WS-UNSIGNED-SNUM.
+
+           PERFORM LOOKUP-SALESMAN.
+           IF WS-FOUND-SALESMAN = 'N'
                DISPLAY "ENTER SALESMAN NAME: " WITH NO ADVANCING
                ACCEPT SNAME
+               PERFORM SAVE-SALESMAN
+           END-IF.
+
+           MOVE 'N' TO WS-VALID-ENTRY.
+           PERFORM UNTIL WS-VALID-ENTRY = 'Y'
                DISPLAY "ENTER SALESMAN SOLD: " WITH NO ADVANCING
                ACCEPT USOLD
                DISPLAY "ENTER SALESMAN PRICE: " WITH NO ADVANCING
                ACCEPT UPRICE
+               MOVE 'Y' TO WS-VALID-ENTRY
+               IF USOLD < 0
+                   MOVE 'N' TO WS-VALID-ENTRY
+                   MOVE "USOLD" TO REJECT-FIELD
+                   MOVE "NEGATIVE QUANTITY ENTERED" TO REJECT-REASON
+                   PERFORM LOG-COMM-REJECT
+               END-IF
+               IF UPRICE <= 0
+                   MOVE 'N' TO WS-VALID-ENTRY
+                   MOVE "UPRICE" TO REJECT-FIELD
+                   MOVE "PRICE IS ZERO OR NEGATIVE" TO REJECT-REASON
+                   PERFORM LOG-COMM-REJECT
+               END-IF
+               IF WS-VALID-ENTRY = 'N'
+                   DISPLAY "ENTRY REJECTED, PLEASE RE-ENTER."
+               END-IF
+           END-PERFORM.
+
+           COMPUTE TS = USOLD * UPRICE.
+
+           PERFORM VARYING TIER-IDX FROM 1 BY 1
+               UNTIL TIER-IDX > TIER-COUNT
+               OR TS <= TIER-UPPER (TIER-IDX)
+               CONTINUE
+           END-PERFORM.
+           IF TIER-IDX > TIER-COUNT
+               MOVE TIER-COUNT TO TIER-IDX
+           END-IF.
+
+           COMPUTE COMM_IN = TS * TIER-RATE (TIER-IDX).
+           MOVE COMM_IN TO COMM_OUT.
+           DISPLAY "THE COMMISION IS " TIER-RATE (TIER-IDX)
+               " OF THE TOTAL SALES: " FUNCTION TRIM(COMM_OUT).
+
+           PERFORM LOG-COMM-TXN.
+
+       LOAD-COMM-TIERS.
+           MOVE 15000 TO TIER-UPPER (1).
+           MOVE .15 TO TIER-RATE (1).
+           MOVE 20000 TO TIER-UPPER (2).
+           MOVE .20 TO TIER-RATE (2).
+           MOVE 25000 TO TIER-UPPER (3).
+           MOVE .25 TO TIER-RATE (3).
+           MOVE 30000 TO TIER-UPPER (4).
+           MOVE .30 TO TIER-RATE (4).
+           MOVE 999999999 TO TIER-UPPER (5).
+           MOVE .40 TO TIER-RATE (5).
 
-               COMPUTE TS = USOLD * UPRICE
-
-               IF TS <= 15000
-                   COMPUTE COMM_IN = TS * 0.15
-                   MOVE COMM_IN TO COMM_OUT
-                   DISPLAY "THE COMMISION IS 15% OF THE TOTAL SALES: "   -
-                   FUNCTION TRIM(COMM_OUT)
-               ELSE IF TS <= 20000
-                   COMPUTE COMM_IN = TS * 0.20
-                   MOVE COMM_IN TO COMM_OUT
-                   DISPLAY "THE COMMISION IS 20% OF THE TOTAL SALES: "   -
-                   FUNCTION TRIM(COMM_OUT)
-               ELSE IF TS <= 25000
-                   COMPUTE COMM_IN = TS * 0.25
-                   MOVE COMM_IN TO COMM_OUT
-                   DISPLAY "THE COMMISION IS 25% OF THE TOTAL SALES: "   -
-                   FUNCTION TRIM(COMM_OUT)
-               ELSE IF TS <= 30000
-                   COMPUTE COMM_IN = TS * 0.30
-                   MOVE COMM_IN TO COMM_OUT
-                   DISPLAY "THE COMMISION IS 30% OF THE TOTAL SALES: "   -
-                   FUNCTION TRIM(COMM_OUT)
-               ELSE
-                   COMPUTE COMM_IN = TS * 0.40
-                   MOVE COMM_IN TO COMM_OUT
-                   DISPLAY "THE COMMISION IS 40% OF THE TOTAL SALES: "   -
-                   FUNCTION TRIM(COMM_OUT)
-               END-IF.
+           OPEN INPUT TIER-FILE.
+           IF TIER-STATUS = "00"
+               MOVE 0 TO TIER-IDX
+               PERFORM UNTIL TIER-IDX >= TIER-COUNT
+                   READ TIER-FILE
+                       AT END
+                           MOVE TIER-COUNT TO TIER-IDX
+                       NOT AT END
+                           ADD 1 TO TIER-IDX
+                           MOVE TIER-UPPER-IN TO TIER-UPPER (TIER-IDX)
+                           MOVE TIER-RATE-IN TO TIER-RATE (TIER-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE TIER-FILE
+           END-IF.
+
+       LOOKUP-SALESMAN.
+           MOVE 'N' TO WS-FOUND-SALESMAN.
+           OPEN I-O SALESMAN-FILE.
+           IF SALESMAN-STATUS = "35"
+               OPEN OUTPUT SALESMAN-FILE
+               CLOSE SALESMAN-FILE
+               OPEN I-O SALESMAN-FILE
+           END-IF.
+           MOVE WS-UNSIGNED-SNUM TO SM-SNUM.
+           READ SALESMAN-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SALESMAN
+               NOT INVALID KEY
+                   MOVE 'Y' TO WS-FOUND-SALESMAN
+                   MOVE SM-SNAME TO SNAME
+           END-READ.
+           CLOSE SALESMAN-FILE.
+
+       SAVE-SALESMAN.
+           OPEN I-O SALESMAN-FILE.
+           IF SALESMAN-STATUS = "35"
+               OPEN OUTPUT SALESMAN-FILE
+               CLOSE SALESMAN-FILE
+               OPEN I-O SALESMAN-FILE
+           END-IF.
+           MOVE WS-UNSIGNED-SNUM TO SM-SNUM.
+           MOVE SNAME TO SM-SNAME.
+           WRITE SALESMAN-REC
+               INVALID KEY
+                   REWRITE SALESMAN-REC
+           END-WRITE.
+           CLOSE SALESMAN-FILE.
+
+       LOG-COMM-REJECT.
+           MOVE WS-UNSIGNED-SNUM TO REJECT-SNUM.
+           OPEN EXTEND REJECT-FILE.
+           IF REJECT-STATUS = "05" OR REJECT-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           WRITE REJECT-REC.
+           CLOSE REJECT-FILE.
+           MOVE "MIDTERM" TO EXC-LOG-PROGRAM-ID.
+           MOVE WS-UNSIGNED-SNUM TO EXC-LOG-CONTEXT.
+           MOVE REJECT-REASON TO EXC-LOG-REASON.
+           CALL "EXCLOG" USING EXC-LOG-PROGRAM-ID EXC-LOG-CONTEXT
+               EXC-LOG-REASON.
+
+       LOG-COMM-TXN.
+           MOVE WS-UNSIGNED-SNUM TO COMMTXN-SNUM.
+           MOVE SNAME TO COMMTXN-SNAME.
+           MOVE TS TO COMMTXN-TS.
+           MOVE COMM_IN TO COMMTXN-COMMISSION.
+           ACCEPT COMMTXN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND COMMTXN-FILE.
+           IF COMMTXN-STATUS = "05" OR COMMTXN-STATUS = "35"
+               OPEN OUTPUT COMMTXN-FILE
+           END-IF.
+           WRITE COMMTXN-REC.
+           CLOSE COMMTXN-FILE.
 
        ITERATION-8.
            CALL "SYSTEM" USING "clear".
+           OPEN EXTEND 8ITER-FILE.
+           IF 8ITER-STATUS = "05" OR "35"
+               OPEN OUTPUT 8ITER-FILE
+           END-IF.
+           MOVE SPACES TO 8ITER-REC.
            DISPLAY "ENTER NUMBER: " WITH NO ADVANCING
                    ACCEPT N
+                   MOVE N TO ITER-N
 
                    PERFORM UNTIL TERMS > N
                        MOVE CURRENT TO CURRENT_OUT
@@ -146,8 +374,15 @@
 
                        DISPLAY "NEXT = " FUNCTION TRIM(NEXTT_OUT)
 
+                       MOVE CURRENT TO ITER-CURRENT-OUT
+                       MOVE B TO ITER-B-OUT
+                       MOVE NEXTT TO ITER-NEXTT-OUT
+                       MOVE TERMS TO ITER-TERMS-OUT
+
                        MOVE B TO CURRENT
                        MOVE NEXTT TO B
+                       WRITE 8ITER-REC
                        ADD 1 TO TERMS
-                   END-PERFORM
+                   END-PERFORM.
+           CLOSE 8ITER-FILE.
            STOP RUN.
