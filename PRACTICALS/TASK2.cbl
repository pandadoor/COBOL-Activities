@@ -2,42 +2,200 @@
        PROGRAM-ID. TASK2.
        AUTHOR. PHILLIP.
 
-       
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT loan-ledger-file
+           ASSIGN TO "PRACTICALS/LOANLEDGER.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ledger-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  loan-ledger-file.
+       01  loan-ledger-rec.
+           05 ledger-principal PIC ZZZZZZ.99.
+           05 ledger-filler-1 PIC X(1).
+           05 ledger-rate PIC ZZ.99.
+           05 ledger-filler-2 PIC X(1).
+           05 ledger-years PIC Z.9.
+           05 ledger-filler-3 PIC X(1).
+           05 ledger-method PIC X(8).
+           05 ledger-filler-4 PIC X(1).
+           05 ledger-interest PIC ZZZZZZ.99.
+           05 ledger-filler-5 PIC X(1).
+           05 ledger-amount PIC ZZZZZZ.99.
+           05 ledger-filler-6 PIC X(1).
+           05 ledger-date PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01 principal PIC 99999V99.
        01 rate_percent PIC 99V99.
        01 time_years PIC 9V9.
        01 interest PIC 9(6)V99.
-       
+       01 amount PIC 9(6)V99.
+
        01 rate_percent_out PIC ZZZZZZ.9(2).
        01 time_years_out PIC ZZZZZZ.9(2).
-       01 amount PIC ZZZZZZ.9(2).
+       01 amount_out PIC ZZZZZZ.9(2).
        01 principal_out PIC ZZZZZZ.9(2).
        01 interest_out PIC ZZZZZZ.9(2).
-              
+
+       01 interest-method PIC X VALUE 'S'.
+       01 ledger-status PIC XX.
+
+       01 compound-balance PIC 9(8)V99.
+       01 compound-freq PIC 9(2) VALUE 1.
+       01 compound-periods PIC 9(3).
+       01 compound-period-rate PIC 9(3)V9(6).
+       01 compound-period PIC 9(3).
+       01 compound-period-out PIC ZZ9.
+       01 compound-balance-out PIC ZZZZZZ.9(2).
+
+       01 amort-choice PIC X VALUE 'N'.
+       01 amort-month PIC 9(3).
+       01 amort-total-months PIC 9(3).
+       01 amort-monthly-rate PIC 9(3)V9(6).
+       01 amort-payment PIC 9(8)V99.
+       01 amort-balance PIC 9(8)V99.
+       01 amort-interest-part PIC 9(8)V99.
+       01 amort-principal-part PIC 9(8)V99.
+       01 amort-month-out PIC ZZ9.
+       01 amort-payment-out PIC ZZZZZZ.99.
+       01 amort-interest-out PIC ZZZZZZ.99.
+       01 amort-principal-out PIC ZZZZZZ.99.
+       01 amort-balance-out PIC ZZZZZZ.99.
+
        PROCEDURE DIVISION.
             DISPLAY "Input for principal: ".
-            ACCEPT principal. 
+            ACCEPT principal.
             DISPLAY "Input for rate percent: ".
-            ACCEPT rate_percent. 
+            ACCEPT rate_percent.
             DISPLAY "Input for time in years: ".
-            ACCEPT time_years. 
+            ACCEPT time_years.
+            DISPLAY "(S)imple or (C)ompound interest: " WITH
+                NO ADVANCING.
+            ACCEPT interest-method.
+            MOVE FUNCTION UPPER-CASE(interest-method) TO
+                interest-method.
 
-           COMPUTE interest = principal * rate_percent / 100 *          -
-           time_years.
-           COMPUTE AMOUNT = principal + interest.
+           IF interest-method = 'C'
+               PERFORM COMPUTE-COMPOUND
+           ELSE
+               MOVE 'S' TO interest-method
+               PERFORM COMPUTE-SIMPLE
+           END-IF.
 
            MOVE principal TO principal_out.
            MOVE interest TO interest_out.
            MOVE time_years TO time_years_out.
            MOVE rate_percent TO rate_percent_out.
+           MOVE amount TO amount_out.
 
            DISPLAY "Principal =           " principal_out.
            DISPLAY "Time in years =       " time_years_out.
-           DISPLAY "Amount =              " amount.
+           DISPLAY "Amount =              " amount_out.
            DISPLAY "Rate percent =        " rate_percent_out.
            DISPLAY "Interest =            " interest_out.
-           
+
+           DISPLAY "Show monthly amortization schedule (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT amort-choice.
+           MOVE FUNCTION UPPER-CASE(amort-choice) TO amort-choice.
+           IF amort-choice = 'Y'
+               PERFORM SHOW-AMORTIZATION
+           END-IF.
+
+           PERFORM LOG-LOAN.
+
            STOP RUN.
+
+       COMPUTE-SIMPLE.
+           COMPUTE interest = principal * rate_percent / 100 *          -
+           time_years.
+           COMPUTE amount = principal + interest.
+
+       COMPUTE-COMPOUND.
+           DISPLAY "COMPOUNDING FREQUENCY PER YEAR (1=ANNUALLY, "
+               "2=SEMI-ANNUALLY, 4=QUARTERLY, 12=MONTHLY): " WITH
+               NO ADVANCING.
+           ACCEPT compound-freq.
+           IF compound-freq = 0
+               MOVE 1 TO compound-freq
+           END-IF.
+           COMPUTE compound-periods = time_years * compound-freq.
+           COMPUTE compound-period-rate ROUNDED =
+               rate_percent / compound-freq.
+
+           MOVE principal TO compound-balance.
+           PERFORM VARYING compound-period FROM 1 BY 1
+               UNTIL compound-period > compound-periods
+               COMPUTE compound-balance = compound-balance +
+                   (compound-balance * compound-period-rate / 100)
+               MOVE compound-period TO compound-period-out
+               MOVE compound-balance TO compound-balance-out
+               DISPLAY "PERIOD " compound-period-out " BALANCE: "
+                   FUNCTION TRIM(compound-balance-out)
+           END-PERFORM.
+           MOVE compound-balance TO amount.
+           COMPUTE interest = amount - principal.
+
+       SHOW-AMORTIZATION.
+           COMPUTE amort-total-months = time_years * 12.
+           IF amort-total-months = 0
+               DISPLAY "NO PAYMENT TERM TO SCHEDULE."
+           ELSE
+               COMPUTE amort-monthly-rate ROUNDED =
+                   rate_percent / 100 / 12
+               IF amort-monthly-rate = 0
+                   COMPUTE amort-payment ROUNDED =
+                       principal / amort-total-months
+               ELSE
+                   COMPUTE amort-payment ROUNDED =
+                       principal * amort-monthly-rate /
+                       (1 - (1 + amort-monthly-rate) **
+                       (- amort-total-months))
+               END-IF
+               MOVE principal TO amort-balance
+               DISPLAY "MONTH  PAYMENT    INTEREST   PRINCIPAL  "
+                   "BALANCE"
+               PERFORM VARYING amort-month FROM 1 BY 1
+                   UNTIL amort-month > amort-total-months
+                   COMPUTE amort-interest-part ROUNDED =
+                       amort-balance * amort-monthly-rate
+                   COMPUTE amort-principal-part =
+                       amort-payment - amort-interest-part
+                   COMPUTE amort-balance =
+                       amort-balance - amort-principal-part
+                   MOVE amort-month TO amort-month-out
+                   MOVE amort-payment TO amort-payment-out
+                   MOVE amort-interest-part TO amort-interest-out
+                   MOVE amort-principal-part TO amort-principal-out
+                   MOVE amort-balance TO amort-balance-out
+                   DISPLAY amort-month-out "    "
+                       amort-payment-out "  " amort-interest-out
+                       "  " amort-principal-out "  "
+                       amort-balance-out
+               END-PERFORM
+           END-IF.
+
+       LOG-LOAN.
+           MOVE principal TO ledger-principal.
+           MOVE rate_percent TO ledger-rate.
+           MOVE time_years TO ledger-years.
+           IF interest-method = 'C'
+               MOVE "COMPOUND" TO ledger-method
+           ELSE
+               MOVE "SIMPLE" TO ledger-method
+           END-IF.
+           MOVE interest TO ledger-interest.
+           MOVE amount TO ledger-amount.
+           ACCEPT ledger-date FROM DATE YYYYMMDD.
+
+           OPEN EXTEND loan-ledger-file.
+           IF ledger-status = "05" OR ledger-status = "35"
+               OPEN OUTPUT loan-ledger-file
+           END-IF.
+           WRITE loan-ledger-rec.
+           CLOSE loan-ledger-file.
        END PROGRAM TASK2.
